@@ -0,0 +1,551 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CD-MATURITY-ROLLOVER.
+       AUTHOR. LEGACY-BANKING-TEAM.
+       DATE-WRITTEN. 1994-06-01.
+       DATE-COMPILED.
+      *================================================================*
+      * CERTIFICATE OF DEPOSIT MATURITY AND ROLLOVER BATCH JOB          *
+      * Scans ACCTMAST for active certificate-of-deposit accounts and   *
+      * compares the open date plus term against today's run date.     *
+      * Matured CDs that are flagged for auto-renewal are rolled       *
+      * forward for another term at the account's current rate; all    *
+      * other matured CDs are closed out and a payout transaction is   *
+      * written to TRANFILE against the linked checking account for    *
+      * the next nightly run to post.                                  *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE
+               ASSIGN TO 'ACCTMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WS-ACCT-NUMBER
+               ALTERNATE RECORD KEY IS WS-CUSTOMER-NAME
+                   WITH DUPLICATES
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT TRANSACTION-FILE
+               ASSIGN TO 'TRANFILE'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT REPORT-FILE
+               ASSIGN TO 'CDRPT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+      *    SECOND, READ-ONLY HANDLE ONTO ACCTMAST USED SOLELY TO LOOK
+      *    UP A PAYOUT'S LINKED ACCOUNT BY KEY WITHOUT DISTURBING THE
+      *    DYNAMIC START/READ-NEXT POSITION THE MAIN SCAN ABOVE KEEPS
+      *    ON MASTER-FILE.
+           SELECT MASTER-LOOKUP-FILE
+               ASSIGN TO 'ACCTMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ML-ACCT-NUMBER
+               FILE STATUS IS WS-ML-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *================================================================*
+      * MASTER ACCOUNT FILE                                            *
+      *================================================================*
+       FD  MASTER-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 500 CHARACTERS.
+       01  MASTER-RECORD.
+           05  WS-ACCT-NUMBER          PIC 9(10).
+           05  WS-CUSTOMER-NAME        PIC X(40).
+           05  WS-CUSTOMER-ADDRESS.
+               10  WS-ADDR-LINE-1      PIC X(30).
+               10  WS-ADDR-LINE-2      PIC X(30).
+               10  WS-ADDR-CITY        PIC X(20).
+               10  WS-ADDR-STATE       PIC X(2).
+               10  WS-ADDR-ZIP         PIC 9(5).
+           05  WS-ACCOUNT-TYPE         PIC X(2).
+               88  ACCT-CHECKING       VALUE 'CH'.
+               88  ACCT-SAVINGS        VALUE 'SA'.
+               88  ACCT-MONEY-MARKET   VALUE 'MM'.
+               88  ACCT-CERTIFICATE    VALUE 'CD'.
+               88  ACCT-LOAN           VALUE 'LN'.
+           05  WS-ACCOUNT-STATUS       PIC X(1).
+               88  ACCT-ACTIVE         VALUE 'A'.
+               88  ACCT-FROZEN         VALUE 'F'.
+               88  ACCT-CLOSED         VALUE 'C'.
+               88  ACCT-DORMANT        VALUE 'D'.
+           05  WS-BALANCE              PIC S9(11)V99 COMP-3.
+           05  WS-AVAILABLE-BALANCE    PIC S9(11)V99 COMP-3.
+           05  WS-HOLD-AMOUNT          PIC S9(9)V99 COMP-3.
+           05  WS-INTEREST-RATE        PIC 9V9(4) COMP-3.
+           05  WS-INTEREST-ACCRUED     PIC S9(9)V99 COMP-3.
+           05  WS-LAST-ACTIVITY-DATE   PIC 9(8).
+           05  WS-OPEN-DATE            PIC 9(8).
+           05  WS-CUSTOMER-SSN         PIC 9(9).
+           05  WS-OVERDRAFT-LIMIT      PIC S9(7)V99 COMP-3.
+           05  WS-DAILY-WITHDRAWAL-AMT PIC S9(7)V99 COMP-3.
+           05  WS-DAILY-WITHDRAWAL-CNT PIC 9(3) COMP-3.
+           05  WS-MONTHLY-FEE          PIC S9(5)V99 COMP-3.
+           05  WS-MIN-BALANCE          PIC S9(9)V99 COMP-3.
+           05  WS-STATEMENT-CYCLE      PIC 9(2).
+           05  WS-BRANCH-CODE          PIC 9(4).
+           05  WS-OFFICER-CODE         PIC X(6).
+           05  WS-TAX-ID-TYPE          PIC X(1).
+               88  TAX-SSN             VALUE 'S'.
+               88  TAX-EIN             VALUE 'E'.
+               88  TAX-ITIN            VALUE 'I'.
+           05  WS-SIGNATURE-CARD       PIC X(1).
+               88  SIG-ON-FILE         VALUE 'Y'.
+               88  SIG-NOT-ON-FILE     VALUE 'N'.
+           05  WS-CURRENCY-CODE        PIC X(3) VALUE 'USD'.
+           05  WS-LINKED-ACCOUNT       PIC 9(10).
+           05  WS-CD-TERM-MONTHS       PIC 9(3).
+           05  WS-CD-MATURITY-DATE     PIC 9(8).
+           05  WS-CD-AUTO-RENEW        PIC X(1).
+               88  CD-AUTO-RENEW       VALUE 'Y'.
+               88  CD-NO-AUTO-RENEW    VALUE 'N'.
+           05  WS-LOAN-PAYMENT-AMT     PIC S9(7)V99 COMP-3.
+           05  WS-ESCHEAT-FLAG         PIC X(1) VALUE 'N'.
+               88  ESCHEAT-CANDIDATE   VALUE 'Y'.
+               88  NOT-ESCHEAT-CAND    VALUE 'N'.
+           05  WS-FILLER-MASTER        PIC X(239).
+
+      *================================================================*
+      * TRANSACTION OUTPUT FILE (PAYOUTS FOR THE NIGHTLY RUN)          *
+      *================================================================*
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 200 CHARACTERS.
+       01  TRANSACTION-RECORD.
+           05  TR-ACCT-NUMBER          PIC 9(10).
+           05  TR-TRANS-CODE           PIC X(2).
+               88  TR-DEPOSIT          VALUE 'DP'.
+               88  TR-WITHDRAWAL       VALUE 'WD'.
+               88  TR-TRANSFER-OUT     VALUE 'TO'.
+               88  TR-TRANSFER-IN      VALUE 'TI'.
+               88  TR-PAYMENT          VALUE 'PM'.
+               88  TR-FEE-CHARGE       VALUE 'FC'.
+               88  TR-INTEREST-CREDIT  VALUE 'IC'.
+               88  TR-ADJUSTMENT       VALUE 'AJ'.
+               88  TR-BALANCE-INQUIRY  VALUE 'BI'.
+               88  TR-ACCOUNT-CLOSE    VALUE 'CL'.
+           05  TR-AMOUNT               PIC S9(9)V99 COMP-3.
+           05  TR-TRANS-DATE           PIC 9(8).
+           05  TR-TRANS-TIME           PIC 9(6).
+           05  TR-BRANCH-CODE          PIC 9(4).
+           05  TR-TELLER-ID            PIC X(6).
+           05  TR-REFERENCE-NUM        PIC X(12).
+           05  TR-TARGET-ACCT          PIC 9(10).
+           05  TR-DESCRIPTION          PIC X(40).
+           05  TR-CHECK-NUMBER         PIC 9(8).
+           05  TR-AUTHORIZATION        PIC X(8).
+           05  TR-SOURCE-CODE          PIC X(2).
+               88  SRC-TELLER          VALUE 'TL'.
+               88  SRC-ATM             VALUE 'AT'.
+               88  SRC-ONLINE          VALUE 'OL'.
+               88  SRC-MOBILE          VALUE 'MB'.
+               88  SRC-ACH             VALUE 'AC'.
+               88  SRC-WIRE            VALUE 'WR'.
+               88  SRC-BATCH           VALUE 'BT'.
+           05  TR-CURRENCY-CODE        PIC X(3) VALUE 'USD'.
+           05  TR-FILLER-TRANS         PIC X(75).
+
+      *================================================================*
+      * MATURITY/ROLLOVER REPORT                                       *
+      *================================================================*
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-RECORD              PIC X(132).
+
+      *================================================================*
+      * MASTER LOOKUP FILE (LINKED-ACCOUNT CURRENCY LOOKUP ONLY)       *
+      * SAME PHYSICAL DATASET AS MASTER-FILE - ONLY THE KEY AND THE    *
+      * CURRENCY CODE ARE NAMED HERE, WITH FILLER HOLDING THE REST OF  *
+      * MASTER-RECORD'S FIELDS AT THEIR SAME BYTE POSITIONS.          *
+      *================================================================*
+       FD  MASTER-LOOKUP-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 500 CHARACTERS.
+       01  MASTER-LOOKUP-RECORD.
+           05  ML-ACCT-NUMBER          PIC 9(10).
+           05  FILLER                  PIC X(220).
+           05  ML-CURRENCY-CODE        PIC X(3).
+           05  FILLER                  PIC X(267).
+
+       WORKING-STORAGE SECTION.
+      *================================================================*
+      * FILE STATUS CODES                                              *
+      *================================================================*
+       01  WS-FILE-STATUSES.
+           05  WS-MASTER-STATUS        PIC X(2).
+               88  MASTER-OK           VALUE '00'.
+               88  MASTER-EOF          VALUE '10'.
+           05  WS-TRANS-STATUS         PIC X(2).
+               88  TRANS-OK            VALUE '00'.
+           05  WS-REPORT-STATUS        PIC X(2).
+               88  REPORT-OK           VALUE '00'.
+           05  WS-ML-STATUS            PIC X(2).
+               88  ML-OK               VALUE '00'.
+               88  ML-NOT-FOUND        VALUE '23'.
+
+      *================================================================*
+      * SWITCHES                                                       *
+      *================================================================*
+       01  WS-SWITCHES.
+           05  WS-END-OF-MASTER        PIC X(1) VALUE 'N'.
+               88  END-OF-MASTER       VALUE 'Y'.
+               88  NOT-END-OF-MASTER   VALUE 'N'.
+           05  WS-FX-RATE-FOUND        PIC X(1) VALUE 'N'.
+               88  FX-RATE-FOUND       VALUE 'Y'.
+               88  FX-RATE-NOT-FOUND   VALUE 'N'.
+
+      *================================================================*
+      * FOREIGN EXCHANGE RATE TABLE (RATE TO USD)                      *
+      * SAME TABLE/LAYOUT AS BANKING-TRANSACTION-SYSTEM'S - A PAYOUT   *
+      * CROSSING CURRENCIES HAS TO CONVERT BY THE SAME RATES THE       *
+      * NIGHTLY RUN WILL USE WHEN IT LATER POSTS THIS TRANSACTION.     *
+      *================================================================*
+       01  WS-FX-TABLE-LOAD.
+           05  FILLER.
+               10  FILLER              PIC X(3) VALUE 'USD'.
+               10  FILLER              PIC 9(5)V9(6) VALUE 1.000000.
+           05  FILLER.
+               10  FILLER              PIC X(3) VALUE 'EUR'.
+               10  FILLER              PIC 9(5)V9(6) VALUE 1.085000.
+           05  FILLER.
+               10  FILLER              PIC X(3) VALUE 'GBP'.
+               10  FILLER              PIC 9(5)V9(6) VALUE 1.270000.
+           05  FILLER.
+               10  FILLER              PIC X(3) VALUE 'JPY'.
+               10  FILLER              PIC 9(5)V9(6) VALUE 0.006700.
+           05  FILLER.
+               10  FILLER              PIC X(3) VALUE 'CAD'.
+               10  FILLER              PIC 9(5)V9(6) VALUE 0.730000.
+       01  WS-FX-TABLE REDEFINES WS-FX-TABLE-LOAD.
+           05  WS-FX-ENTRY OCCURS 5 TIMES INDEXED BY WS-FX-IDX.
+               10  WS-FX-CURRENCY      PIC X(3).
+               10  WS-FX-RATE-TO-USD   PIC 9(5)V9(6).
+       01  WS-FX-WORK.
+           05  WS-FX-LOOKUP-CODE       PIC X(3).
+           05  WS-FX-LOOKUP-RATE       PIC 9(5)V9(6) COMP-3.
+           05  WS-FX-SOURCE-RATE       PIC 9(5)V9(6) COMP-3.
+           05  WS-FX-TARGET-RATE       PIC 9(5)V9(6) COMP-3.
+           05  WS-FX-CONVERTED-AMOUNT  PIC S9(9)V99 COMP-3.
+
+      *================================================================*
+      * DATE WORK AREAS                                                *
+      *================================================================*
+       01  WS-DATE-WORK.
+           05  WS-CURRENT-DATE         PIC 9(8).
+
+      *================================================================*
+      * CD MATURITY CALCULATION WORK AREAS                             *
+      *================================================================*
+       01  WS-CD-WORK.
+           05  WS-BASE-YYYY            PIC 9(4).
+           05  WS-BASE-MM              PIC 9(2).
+           05  WS-BASE-DD              PIC 9(2).
+           05  WS-MAT-YYYY             PIC 9(4).
+           05  WS-MAT-MM               PIC 9(2).
+           05  WS-TOTAL-MONTHS         PIC 9(6).
+           05  WS-YEARS-TO-ADD         PIC 9(4).
+           05  WS-MONTHS-REMAINDER     PIC 9(2).
+           05  WS-CDS-SCANNED          PIC 9(7) COMP-3 VALUE ZEROS.
+           05  WS-CDS-MATURED          PIC 9(7) COMP-3 VALUE ZEROS.
+           05  WS-CDS-RENEWED          PIC 9(7) COMP-3 VALUE ZEROS.
+           05  WS-CDS-PAID-OUT         PIC 9(7) COMP-3 VALUE ZEROS.
+           05  WS-CDS-NO-LINK          PIC 9(7) COMP-3 VALUE ZEROS.
+           05  WS-CDS-PAYOUT-FAILED    PIC 9(7) COMP-3 VALUE ZEROS.
+
+      *================================================================*
+      * REPORT LINE LAYOUT                                             *
+      *================================================================*
+       01  WS-RPT-DETAIL.
+           05  WS-RPT-ACCT             PIC 9(10).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-RPT-ACTION           PIC X(12).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-RPT-AMOUNT           PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(60) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *================================================================*
+      * MAIN PROCESSING CONTROL                                        *
+      *================================================================*
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-MASTER
+               UNTIL END-OF-MASTER
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      *================================================================*
+      * INITIALIZATION                                                 *
+      *================================================================*
+       1000-INITIALIZE.
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1200-GET-DATE
+           PERFORM 1250-POSITION-MASTER
+           PERFORM 1300-PRINT-HEADERS
+           IF NOT END-OF-MASTER
+               PERFORM 1400-READ-MASTER
+           END-IF.
+
+       1100-OPEN-FILES.
+           OPEN I-O MASTER-FILE
+           IF NOT MASTER-OK
+               DISPLAY 'ERROR OPENING MASTER FILE: ' WS-MASTER-STATUS
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+
+           OPEN EXTEND TRANSACTION-FILE
+           IF NOT TRANS-OK
+               DISPLAY 'ERROR OPENING TRANSACTION FILE: '
+                       WS-TRANS-STATUS
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF NOT REPORT-OK
+               DISPLAY 'ERROR OPENING REPORT FILE: ' WS-REPORT-STATUS
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+
+           OPEN INPUT MASTER-LOOKUP-FILE
+           IF NOT ML-OK
+               DISPLAY 'ERROR OPENING MASTER LOOKUP FILE: '
+                       WS-ML-STATUS
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF.
+
+       1200-GET-DATE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+       1250-POSITION-MASTER.
+           MOVE ZEROS TO WS-ACCT-NUMBER
+           START MASTER-FILE KEY IS NOT LESS THAN WS-ACCT-NUMBER
+               INVALID KEY
+                   SET END-OF-MASTER TO TRUE
+           END-START.
+
+       1300-PRINT-HEADERS.
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'CD MATURITY AND ROLLOVER REPORT - RUN DATE: '
+                  DELIMITED BY SIZE
+                  WS-CURRENT-DATE
+                  DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+               AFTER ADVANCING PAGE
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+               AFTER ADVANCING 2 LINES.
+
+       1400-READ-MASTER.
+           READ MASTER-FILE NEXT RECORD INTO MASTER-RECORD
+               AT END
+                   SET END-OF-MASTER TO TRUE
+           END-READ.
+
+      *================================================================*
+      * MAIN PROCESSING LOOP                                           *
+      *================================================================*
+       2000-PROCESS-MASTER.
+           IF ACCT-CERTIFICATE AND ACCT-ACTIVE
+               ADD 1 TO WS-CDS-SCANNED
+               PERFORM 2100-CHECK-MATURITY
+           END-IF
+
+           PERFORM 1400-READ-MASTER.
+
+       2100-CHECK-MATURITY.
+           MOVE WS-OPEN-DATE (1:4) TO WS-BASE-YYYY
+           MOVE WS-OPEN-DATE (5:2) TO WS-BASE-MM
+           MOVE WS-OPEN-DATE (7:2) TO WS-BASE-DD
+           PERFORM 2110-COMPUTE-MATURITY-DATE
+
+           IF WS-CURRENT-DATE NOT < WS-CD-MATURITY-DATE
+               ADD 1 TO WS-CDS-MATURED
+               PERFORM 2200-PROCESS-MATURED-CD
+               PERFORM 7000-REWRITE-MASTER
+               PERFORM 7100-WRITE-REPORT-LINE
+           END-IF.
+
+      *    COMPUTE OPEN-DATE PLUS TERM MONTHS INTO WS-CD-MATURITY-DATE.
+      *    DAY-OF-MONTH IS CARRIED FORWARD UNCHANGED - CDS ARE OPENED
+      *    ON BANKING DAYS AND TERMS ARE WHOLE MONTHS, SO THIS SHOP HAS
+      *    NEVER NEEDED END-OF-MONTH CLIPPING LOGIC HERE.
+       2110-COMPUTE-MATURITY-DATE.
+           MOVE WS-BASE-YYYY TO WS-MAT-YYYY
+           COMPUTE WS-TOTAL-MONTHS = WS-BASE-MM + WS-CD-TERM-MONTHS
+           DIVIDE WS-TOTAL-MONTHS BY 12
+               GIVING WS-YEARS-TO-ADD
+               REMAINDER WS-MONTHS-REMAINDER
+           IF WS-MONTHS-REMAINDER = 0
+               MOVE 12 TO WS-MAT-MM
+               SUBTRACT 1 FROM WS-YEARS-TO-ADD
+           ELSE
+               MOVE WS-MONTHS-REMAINDER TO WS-MAT-MM
+           END-IF
+           ADD WS-YEARS-TO-ADD TO WS-MAT-YYYY
+           COMPUTE WS-CD-MATURITY-DATE =
+               (WS-MAT-YYYY * 10000) + (WS-MAT-MM * 100) + WS-BASE-DD.
+
+       2200-PROCESS-MATURED-CD.
+           IF CD-AUTO-RENEW
+               PERFORM 2210-RENEW-CD
+           ELSE
+               PERFORM 2220-PAYOUT-CD
+           END-IF.
+
+       2210-RENEW-CD.
+           MOVE WS-CURRENT-DATE TO WS-OPEN-DATE
+           MOVE WS-CURRENT-DATE TO WS-LAST-ACTIVITY-DATE
+           MOVE WS-OPEN-DATE (1:4) TO WS-BASE-YYYY
+           MOVE WS-OPEN-DATE (5:2) TO WS-BASE-MM
+           MOVE WS-OPEN-DATE (7:2) TO WS-BASE-DD
+           PERFORM 2110-COMPUTE-MATURITY-DATE
+           ADD 1 TO WS-CDS-RENEWED
+           MOVE 'RENEWED' TO WS-RPT-ACTION.
+
+       2220-PAYOUT-CD.
+           IF WS-LINKED-ACCOUNT = ZEROS
+               ADD 1 TO WS-CDS-NO-LINK
+               MOVE 'NO LINK-SKIP' TO WS-RPT-ACTION
+               GO TO 2220-EXIT
+           END-IF
+
+           MOVE WS-LINKED-ACCOUNT TO ML-ACCT-NUMBER
+           READ MASTER-LOOKUP-FILE
+               INVALID KEY
+                   DISPLAY 'LINKED ACCOUNT NOT FOUND: '
+                           WS-LINKED-ACCOUNT
+                   ADD 1 TO WS-CDS-NO-LINK
+                   MOVE 'LINK NOT FOUND-SKIP' TO WS-RPT-ACTION
+                   GO TO 2220-EXIT
+           END-READ
+
+      *    CONVERT THE CD'S OWN CURRENCY INTO THE LINKED ACCOUNT'S
+      *    CURRENCY BEFORE CREDITING IT - THE LINK MAY BE TO AN
+      *    ACCOUNT HELD IN A DIFFERENT CURRENCY THAN THE CD.
+           PERFORM 2225-CONVERT-PAYOUT-AMOUNT
+
+           MOVE SPACES TO TRANSACTION-RECORD
+           MOVE WS-LINKED-ACCOUNT TO TR-ACCT-NUMBER
+           SET TR-DEPOSIT TO TRUE
+           MOVE WS-FX-CONVERTED-AMOUNT TO TR-AMOUNT
+           MOVE WS-CURRENT-DATE TO TR-TRANS-DATE
+           MOVE ZEROS TO TR-TRANS-TIME
+           MOVE WS-BRANCH-CODE TO TR-BRANCH-CODE
+           MOVE 'CDMATR' TO TR-TELLER-ID
+           MOVE 'CD MATURITY PAYOUT' TO TR-DESCRIPTION
+           SET SRC-BATCH TO TRUE
+           MOVE ML-CURRENCY-CODE TO TR-CURRENCY-CODE
+           WRITE TRANSACTION-RECORD
+           IF NOT TRANS-OK
+               DISPLAY 'ERROR WRITING PAYOUT TRANSACTION: '
+                       WS-TRANS-STATUS
+               ADD 1 TO WS-CDS-PAYOUT-FAILED
+               MOVE 'PAYOUT WRITE FAILED' TO WS-RPT-ACTION
+               GO TO 2220-EXIT
+           END-IF
+
+           MOVE ZEROS TO WS-BALANCE
+           MOVE ZEROS TO WS-AVAILABLE-BALANCE
+           SET ACCT-CLOSED TO TRUE
+           MOVE WS-CURRENT-DATE TO WS-LAST-ACTIVITY-DATE
+           ADD 1 TO WS-CDS-PAID-OUT
+           MOVE 'PAID OUT' TO WS-RPT-ACTION.
+
+       2220-EXIT.
+           EXIT.
+
+      *================================================================*
+      * FOREIGN EXCHANGE CONVERSION FOR CD PAYOUTS                     *
+      *================================================================*
+       2225-CONVERT-PAYOUT-AMOUNT.
+           MOVE WS-CURRENCY-CODE TO WS-FX-LOOKUP-CODE
+           PERFORM 2226-LOOKUP-FX-RATE
+           IF FX-RATE-FOUND
+               MOVE WS-FX-LOOKUP-RATE TO WS-FX-SOURCE-RATE
+           ELSE
+               MOVE 1.000000 TO WS-FX-SOURCE-RATE
+           END-IF
+
+           MOVE ML-CURRENCY-CODE TO WS-FX-LOOKUP-CODE
+           PERFORM 2226-LOOKUP-FX-RATE
+           IF FX-RATE-FOUND
+               MOVE WS-FX-LOOKUP-RATE TO WS-FX-TARGET-RATE
+           ELSE
+               MOVE 1.000000 TO WS-FX-TARGET-RATE
+           END-IF
+
+           COMPUTE WS-FX-CONVERTED-AMOUNT ROUNDED =
+               (WS-BALANCE * WS-FX-SOURCE-RATE) / WS-FX-TARGET-RATE.
+
+       2226-LOOKUP-FX-RATE.
+           SET FX-RATE-NOT-FOUND TO TRUE
+           PERFORM 2227-CHECK-FX-ENTRY
+               VARYING WS-FX-IDX FROM 1 BY 1
+               UNTIL WS-FX-IDX > 5 OR FX-RATE-FOUND.
+
+       2227-CHECK-FX-ENTRY.
+           IF WS-FX-CURRENCY (WS-FX-IDX) = WS-FX-LOOKUP-CODE
+               MOVE WS-FX-RATE-TO-USD (WS-FX-IDX) TO WS-FX-LOOKUP-RATE
+               SET FX-RATE-FOUND TO TRUE
+           END-IF.
+
+      *================================================================*
+      * MASTER FILE REWRITE                                            *
+      *================================================================*
+       7000-REWRITE-MASTER.
+           REWRITE MASTER-RECORD
+           IF NOT MASTER-OK
+               DISPLAY 'ERROR REWRITING MASTER FILE: ' WS-MASTER-STATUS
+           END-IF.
+
+       7100-WRITE-REPORT-LINE.
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-ACCT-NUMBER TO WS-RPT-ACCT
+           MOVE WS-BALANCE TO WS-RPT-AMOUNT
+           WRITE REPORT-RECORD FROM WS-RPT-DETAIL
+               AFTER ADVANCING 1 LINE.
+
+      *================================================================*
+      * FINALIZATION                                                   *
+      *================================================================*
+       9000-FINALIZE.
+           PERFORM 9100-PRINT-SUMMARY
+           CLOSE MASTER-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE REPORT-FILE
+           CLOSE MASTER-LOOKUP-FILE.
+
+       9100-PRINT-SUMMARY.
+           DISPLAY SPACES
+           DISPLAY '=========================================='
+           DISPLAY ' CD MATURITY/ROLLOVER SUMMARY'
+           DISPLAY '=========================================='
+           DISPLAY ' CDS SCANNED:       ' WS-CDS-SCANNED
+           DISPLAY ' CDS MATURED:       ' WS-CDS-MATURED
+           DISPLAY ' CDS RENEWED:       ' WS-CDS-RENEWED
+           DISPLAY ' CDS PAID OUT:      ' WS-CDS-PAID-OUT
+           DISPLAY ' CDS WITH NO LINK:  ' WS-CDS-NO-LINK
+           DISPLAY ' CDS PAYOUT FAILED: ' WS-CDS-PAYOUT-FAILED
+           DISPLAY '=========================================='.
+
+       9999-ABEND-ROUTINE.
+           DISPLAY '*** CD MATURITY JOB ABENDING ***'
+           CLOSE MASTER-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE REPORT-FILE
+           CLOSE MASTER-LOOKUP-FILE
+           STOP RUN.
