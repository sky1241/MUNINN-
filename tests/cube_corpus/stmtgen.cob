@@ -0,0 +1,526 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MONTHLY-STATEMENT-EXTRACT.
+       AUTHOR. LEGACY-BANKING-TEAM.
+       DATE-WRITTEN. 1994-09-15.
+       DATE-COMPILED.
+      *================================================================*
+      * CUSTOMER-FACING MONTHLY STATEMENT EXTRACT                      *
+      * AUDFILE now accumulates across many nightly runs rather than   *
+      * being truncated each night, so this job filters it down to the *
+      * requested statement period (WS-RUN-CYCLE-START/END-DATE, both  *
+      * operator-entered) before it ever reaches the sort, via a SORT  *
+      * INPUT PROCEDURE - the sorted file that the control break below *
+      * walks contains only the period's own activity. Sorts that      *
+      * period's AUDFILE activity into account/timestamp sequence,     *
+      * then walks it with a control break on account number to build  *
+      * one statement per account: opening balance (the before-balance *
+      * on the first activity of the period), every posted transaction *
+      * line, the closing balance (the after-balance on the last       *
+      * activity of the period), and the interest credited during the  *
+      * period. ACCTMAST supplies the customer name/address and        *
+      * confirms the account's statement cycle matches the cycle being *
+      * run.                                                           *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE
+               ASSIGN TO 'ACCTMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WS-ACCT-NUMBER
+               ALTERNATE RECORD KEY IS WS-CUSTOMER-NAME
+                   WITH DUPLICATES
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT AUDIT-FILE
+               ASSIGN TO 'AUDFILE'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO 'SRTWK01'.
+           SELECT SORTED-AUDIT-FILE
+               ASSIGN TO 'SRTAUD'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SORTED-STATUS.
+           SELECT STATEMENT-FILE
+               ASSIGN TO 'STMTOUT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATEMENT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *================================================================*
+      * MASTER ACCOUNT FILE                                            *
+      *================================================================*
+       FD  MASTER-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 500 CHARACTERS.
+       01  MASTER-RECORD.
+           05  WS-ACCT-NUMBER          PIC 9(10).
+           05  WS-CUSTOMER-NAME        PIC X(40).
+           05  WS-CUSTOMER-ADDRESS.
+               10  WS-ADDR-LINE-1      PIC X(30).
+               10  WS-ADDR-LINE-2      PIC X(30).
+               10  WS-ADDR-CITY        PIC X(20).
+               10  WS-ADDR-STATE       PIC X(2).
+               10  WS-ADDR-ZIP         PIC 9(5).
+           05  WS-ACCOUNT-TYPE         PIC X(2).
+               88  ACCT-CHECKING       VALUE 'CH'.
+               88  ACCT-SAVINGS        VALUE 'SA'.
+               88  ACCT-MONEY-MARKET   VALUE 'MM'.
+               88  ACCT-CERTIFICATE    VALUE 'CD'.
+               88  ACCT-LOAN           VALUE 'LN'.
+           05  WS-ACCOUNT-STATUS       PIC X(1).
+               88  ACCT-ACTIVE         VALUE 'A'.
+               88  ACCT-FROZEN         VALUE 'F'.
+               88  ACCT-CLOSED         VALUE 'C'.
+               88  ACCT-DORMANT        VALUE 'D'.
+           05  WS-BALANCE              PIC S9(11)V99 COMP-3.
+           05  WS-AVAILABLE-BALANCE    PIC S9(11)V99 COMP-3.
+           05  WS-HOLD-AMOUNT          PIC S9(9)V99 COMP-3.
+           05  WS-INTEREST-RATE        PIC 9V9(4) COMP-3.
+           05  WS-INTEREST-ACCRUED     PIC S9(9)V99 COMP-3.
+           05  WS-LAST-ACTIVITY-DATE   PIC 9(8).
+           05  WS-OPEN-DATE            PIC 9(8).
+           05  WS-CUSTOMER-SSN         PIC 9(9).
+           05  WS-OVERDRAFT-LIMIT      PIC S9(7)V99 COMP-3.
+           05  WS-DAILY-WITHDRAWAL-AMT PIC S9(7)V99 COMP-3.
+           05  WS-DAILY-WITHDRAWAL-CNT PIC 9(3) COMP-3.
+           05  WS-MONTHLY-FEE          PIC S9(5)V99 COMP-3.
+           05  WS-MIN-BALANCE          PIC S9(9)V99 COMP-3.
+           05  WS-STATEMENT-CYCLE      PIC 9(2).
+           05  WS-BRANCH-CODE          PIC 9(4).
+           05  WS-OFFICER-CODE         PIC X(6).
+           05  WS-TAX-ID-TYPE          PIC X(1).
+               88  TAX-SSN             VALUE 'S'.
+               88  TAX-EIN             VALUE 'E'.
+               88  TAX-ITIN            VALUE 'I'.
+           05  WS-SIGNATURE-CARD       PIC X(1).
+               88  SIG-ON-FILE         VALUE 'Y'.
+               88  SIG-NOT-ON-FILE     VALUE 'N'.
+           05  WS-CURRENCY-CODE        PIC X(3) VALUE 'USD'.
+           05  WS-LINKED-ACCOUNT       PIC 9(10).
+           05  WS-CD-TERM-MONTHS       PIC 9(3).
+           05  WS-CD-MATURITY-DATE     PIC 9(8).
+           05  WS-CD-AUTO-RENEW        PIC X(1).
+               88  CD-AUTO-RENEW       VALUE 'Y'.
+               88  CD-NO-AUTO-RENEW    VALUE 'N'.
+           05  WS-LOAN-PAYMENT-AMT     PIC S9(7)V99 COMP-3.
+           05  WS-ESCHEAT-FLAG         PIC X(1) VALUE 'N'.
+               88  ESCHEAT-CANDIDATE   VALUE 'Y'.
+               88  NOT-ESCHEAT-CAND    VALUE 'N'.
+           05  WS-FILLER-MASTER        PIC X(239).
+
+      *================================================================*
+      * AUDIT TRAIL FILE (INPUT, UNSORTED)                             *
+      *================================================================*
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 300 CHARACTERS.
+       01  AUDIT-RECORD.
+           05  AU-TIMESTAMP            PIC 9(14).
+           05  AU-ACCT-NUMBER          PIC 9(10).
+           05  AU-TRANS-CODE           PIC X(2).
+               88  AU-DEPOSIT          VALUE 'DP'.
+               88  AU-WITHDRAWAL       VALUE 'WD'.
+               88  AU-TRANSFER-OUT     VALUE 'TO'.
+               88  AU-TRANSFER-IN      VALUE 'TI'.
+               88  AU-PAYMENT          VALUE 'PM'.
+               88  AU-FEE-CHARGE       VALUE 'FC'.
+               88  AU-INTEREST-CREDIT  VALUE 'IC'.
+               88  AU-ADJUSTMENT       VALUE 'AJ'.
+           05  AU-AMOUNT               PIC S9(9)V99 COMP-3.
+           05  AU-BALANCE-BEFORE       PIC S9(11)V99 COMP-3.
+           05  AU-BALANCE-AFTER        PIC S9(11)V99 COMP-3.
+           05  AU-STATUS-CODE          PIC X(2).
+               88  AU-SUCCESS          VALUE 'OK'.
+               88  AU-INSUFFICIENT     VALUE 'IF'.
+               88  AU-FROZEN           VALUE 'FZ'.
+               88  AU-LIMIT-EXCEEDED   VALUE 'LE'.
+               88  AU-INVALID-ACCT     VALUE 'IA'.
+               88  AU-SYSTEM-ERROR     VALUE 'SE'.
+           05  AU-TELLER-ID            PIC X(6).
+           05  AU-BRANCH-CODE          PIC 9(4).
+           05  AU-REFERENCE            PIC X(12).
+           05  AU-DESCRIPTION          PIC X(60).
+           05  AU-FILLER-AUDIT         PIC X(169).
+
+      *================================================================*
+      * SORT WORK FILE                                                 *
+      *================================================================*
+       SD  SORT-WORK-FILE.
+       01  SW-SORT-RECORD.
+           05  SW-TIMESTAMP            PIC 9(14).
+           05  SW-ACCT-NUMBER          PIC 9(10).
+           05  SW-TRANS-CODE           PIC X(2).
+           05  SW-AMOUNT               PIC S9(9)V99 COMP-3.
+           05  SW-BALANCE-BEFORE       PIC S9(11)V99 COMP-3.
+           05  SW-BALANCE-AFTER        PIC S9(11)V99 COMP-3.
+           05  SW-STATUS-CODE          PIC X(2).
+           05  SW-TELLER-ID            PIC X(6).
+           05  SW-BRANCH-CODE          PIC 9(4).
+           05  SW-REFERENCE            PIC X(12).
+           05  SW-DESCRIPTION          PIC X(60).
+           05  SW-FILLER-AUDIT         PIC X(169).
+
+      *================================================================*
+      * SORTED AUDIT TRAIL (ACCOUNT/TIMESTAMP SEQUENCE)                *
+      *================================================================*
+       FD  SORTED-AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 300 CHARACTERS.
+       01  SA-SORTED-RECORD.
+           05  SA-TIMESTAMP            PIC 9(14).
+           05  SA-ACCT-NUMBER          PIC 9(10).
+           05  SA-TRANS-CODE           PIC X(2).
+               88  SA-INTEREST-CREDIT  VALUE 'IC'.
+           05  SA-AMOUNT               PIC S9(9)V99 COMP-3.
+           05  SA-BALANCE-BEFORE       PIC S9(11)V99 COMP-3.
+           05  SA-BALANCE-AFTER        PIC S9(11)V99 COMP-3.
+           05  SA-STATUS-CODE          PIC X(2).
+               88  SA-SUCCESS          VALUE 'OK'.
+           05  SA-TELLER-ID            PIC X(6).
+           05  SA-BRANCH-CODE          PIC 9(4).
+           05  SA-REFERENCE            PIC X(12).
+           05  SA-DESCRIPTION          PIC X(60).
+           05  SA-FILLER-AUDIT         PIC X(169).
+
+      *================================================================*
+      * STATEMENT EXTRACT OUTPUT                                       *
+      *================================================================*
+       FD  STATEMENT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  STATEMENT-RECORD            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *================================================================*
+      * FILE STATUS CODES                                              *
+      *================================================================*
+       01  WS-FILE-STATUSES.
+           05  WS-MASTER-STATUS        PIC X(2).
+               88  MASTER-OK           VALUE '00'.
+           05  WS-AUDIT-STATUS         PIC X(2).
+               88  AUDIT-OK            VALUE '00'.
+           05  WS-SORTED-STATUS        PIC X(2).
+               88  SORTED-OK           VALUE '00'.
+               88  SORTED-EOF          VALUE '10'.
+           05  WS-STATEMENT-STATUS     PIC X(2).
+               88  STATEMENT-OK        VALUE '00'.
+
+      *================================================================*
+      * SWITCHES                                                       *
+      *================================================================*
+       01  WS-SWITCHES.
+           05  WS-END-OF-SORTED        PIC X(1) VALUE 'N'.
+               88  END-OF-SORTED       VALUE 'Y'.
+               88  NOT-END-OF-SORTED   VALUE 'N'.
+           05  WS-FIRST-FOR-ACCT       PIC X(1) VALUE 'Y'.
+               88  FIRST-FOR-ACCT      VALUE 'Y'.
+               88  NOT-FIRST-FOR-ACCT  VALUE 'N'.
+           05  WS-ACCT-ON-CYCLE        PIC X(1) VALUE 'N'.
+               88  ACCT-ON-CYCLE       VALUE 'Y'.
+               88  ACCT-NOT-ON-CYCLE   VALUE 'N'.
+           05  WS-END-OF-AUDIT         PIC X(1) VALUE 'N'.
+               88  END-OF-AUDIT        VALUE 'Y'.
+               88  NOT-END-OF-AUDIT    VALUE 'N'.
+
+      *================================================================*
+      * RUN PARAMETERS - STATEMENT CYCLE AND PERIOD BEING EXTRACTED    *
+      *================================================================*
+       01  WS-RUN-PARAMETERS.
+           05  WS-RUN-CYCLE            PIC 9(2).
+           05  WS-RUN-CYCLE-START-DATE PIC 9(8).
+           05  WS-RUN-CYCLE-END-DATE   PIC 9(8).
+
+      *================================================================*
+      * AUDIT FILTER WORK AREA                                         *
+      *================================================================*
+       01  WS-FILTER-WORK.
+           05  WS-AUDIT-TRANS-DATE     PIC 9(8).
+
+      *================================================================*
+      * CONTROL-BREAK WORK AREAS                                       *
+      *================================================================*
+       01  WS-STATEMENT-WORK.
+           05  WS-CURRENT-DATE         PIC 9(8).
+           05  WS-SAVE-ACCT-NUMBER     PIC 9(10).
+           05  WS-OPENING-BALANCE      PIC S9(11)V99 COMP-3.
+           05  WS-CLOSING-BALANCE      PIC S9(11)V99 COMP-3.
+           05  WS-PERIOD-INTEREST      PIC S9(9)V99 COMP-3.
+           05  WS-LINE-COUNT           PIC 9(4) COMP-3.
+           05  WS-ACCTS-STATEMENTED    PIC 9(7) COMP-3 VALUE ZEROS.
+           05  WS-ACCTS-SKIPPED        PIC 9(7) COMP-3 VALUE ZEROS.
+           05  WS-LINES-WRITTEN        PIC 9(9) COMP-3 VALUE ZEROS.
+
+      *================================================================*
+      * STATEMENT LINE LAYOUTS                                         *
+      *================================================================*
+       01  WS-STMT-HEADER.
+           05  FILLER             PIC X(17) VALUE 'STATEMENT - ACCT '.
+           05  WS-HDR-ACCT        PIC 9(10).
+           05  FILLER             PIC X(10) VALUE '   CYCLE: '.
+           05  WS-HDR-CYCLE       PIC 9(2).
+           05  FILLER             PIC X(91) VALUE SPACES.
+
+       01  WS-STMT-NAME-LINE.
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  WS-NAME-LINE-TEXT  PIC X(40).
+           05  FILLER             PIC X(90) VALUE SPACES.
+
+       01  WS-STMT-OPEN-LINE.
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  FILLER             PIC X(18) VALUE 'OPENING BALANCE: '.
+           05  WS-OPEN-LINE-AMT   PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER             PIC X(99) VALUE SPACES.
+
+       01  WS-STMT-DETAIL-LINE.
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  WS-DTL-DATE        PIC 9(8).
+           05  FILLER             PIC X(1) VALUE SPACES.
+           05  WS-DTL-CODE        PIC X(2).
+           05  FILLER             PIC X(1) VALUE SPACES.
+           05  WS-DTL-AMOUNT      PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  WS-DTL-BALANCE     PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER             PIC X(1) VALUE SPACES.
+           05  WS-DTL-DESCRIPTION PIC X(60).
+           05  FILLER             PIC X(17) VALUE SPACES.
+
+       01  WS-STMT-CLOSE-LINE.
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  FILLER             PIC X(18) VALUE 'CLOSING BALANCE: '.
+           05  WS-CLOSE-LINE-AMT  PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER             PIC X(99) VALUE SPACES.
+
+       01  WS-STMT-INTEREST-LINE.
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  FILLER             PIC X(27) VALUE
+               'INTEREST CREDITED PERIOD: '.
+           05  WS-INT-LINE-AMT    PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER             PIC X(90) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *================================================================*
+      * MAIN PROCESSING CONTROL                                        *
+      *================================================================*
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SORT-AUDIT-FILE
+           PERFORM 3000-OPEN-FOR-EXTRACT
+           PERFORM 3100-READ-SORTED-AUDIT
+           PERFORM 4000-PROCESS-SORTED-AUDIT
+               UNTIL END-OF-SORTED
+           IF NOT FIRST-FOR-ACCT
+               PERFORM 5000-FINISH-STATEMENT
+           END-IF
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      *================================================================*
+      * INITIALIZATION                                                 *
+      *================================================================*
+       1000-INITIALIZE.
+           DISPLAY 'ENTER STATEMENT CYCLE (2 DIGITS): '
+           ACCEPT WS-RUN-CYCLE FROM CONSOLE
+           DISPLAY 'ENTER PERIOD START DATE (YYYYMMDD): '
+           ACCEPT WS-RUN-CYCLE-START-DATE FROM CONSOLE
+           DISPLAY 'ENTER PERIOD END DATE (YYYYMMDD): '
+           ACCEPT WS-RUN-CYCLE-END-DATE FROM CONSOLE
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+      *================================================================*
+      * SORT THE REQUESTED PERIOD'S AUDIT ACTIVITY INTO                *
+      * ACCOUNT/TIMESTAMP SEQUENCE - THE INPUT PROCEDURE FILTERS OUT   *
+      * ANY ACTIVITY OUTSIDE WS-RUN-CYCLE-START/END-DATE BEFORE IT     *
+      * EVER REACHES THE SORT                                          *
+      *================================================================*
+       2000-SORT-AUDIT-FILE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-ACCT-NUMBER
+               ON ASCENDING KEY SW-TIMESTAMP
+               INPUT PROCEDURE IS 2050-FILTER-AUDIT-FILE
+               GIVING SORTED-AUDIT-FILE.
+
+       2050-FILTER-AUDIT-FILE.
+           OPEN INPUT AUDIT-FILE
+           IF NOT AUDIT-OK
+               DISPLAY 'ERROR OPENING AUDIT FILE: ' WS-AUDIT-STATUS
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+
+           PERFORM 2060-FILTER-ONE-RECORD
+               UNTIL END-OF-AUDIT
+
+           CLOSE AUDIT-FILE.
+
+       2060-FILTER-ONE-RECORD.
+           READ AUDIT-FILE
+               AT END
+                   SET END-OF-AUDIT TO TRUE
+               NOT AT END
+                   MOVE AU-TIMESTAMP (1:8) TO WS-AUDIT-TRANS-DATE
+                   IF WS-AUDIT-TRANS-DATE >= WS-RUN-CYCLE-START-DATE
+                      AND WS-AUDIT-TRANS-DATE <= WS-RUN-CYCLE-END-DATE
+                       MOVE AUDIT-RECORD TO SW-SORT-RECORD
+                       RELEASE SW-SORT-RECORD
+                   END-IF
+           END-READ.
+
+      *================================================================*
+      * OPEN FILES NEEDED FOR THE EXTRACT PASS                         *
+      *================================================================*
+       3000-OPEN-FOR-EXTRACT.
+           OPEN INPUT MASTER-FILE
+           IF NOT MASTER-OK
+               DISPLAY 'ERROR OPENING MASTER FILE: ' WS-MASTER-STATUS
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+
+           OPEN INPUT SORTED-AUDIT-FILE
+           IF NOT SORTED-OK
+               DISPLAY 'ERROR OPENING SORTED AUDIT FILE: '
+                       WS-SORTED-STATUS
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+
+           OPEN OUTPUT STATEMENT-FILE
+           IF NOT STATEMENT-OK
+               DISPLAY 'ERROR OPENING STATEMENT FILE: '
+                       WS-STATEMENT-STATUS
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF.
+
+       3100-READ-SORTED-AUDIT.
+           READ SORTED-AUDIT-FILE
+               AT END
+                   SET END-OF-SORTED TO TRUE
+           END-READ.
+
+      *================================================================*
+      * CONTROL-BREAK DRIVER OVER THE SORTED AUDIT TRAIL               *
+      *================================================================*
+       4000-PROCESS-SORTED-AUDIT.
+           IF FIRST-FOR-ACCT
+               OR SA-ACCT-NUMBER NOT = WS-SAVE-ACCT-NUMBER
+               IF NOT FIRST-FOR-ACCT
+                   PERFORM 5000-FINISH-STATEMENT
+               END-IF
+               PERFORM 4100-START-NEW-ACCOUNT
+           END-IF
+
+           IF ACCT-ON-CYCLE
+               PERFORM 4200-ACCUMULATE-DETAIL-LINE
+           END-IF
+
+           PERFORM 3100-READ-SORTED-AUDIT.
+
+       4100-START-NEW-ACCOUNT.
+           MOVE SA-ACCT-NUMBER TO WS-SAVE-ACCT-NUMBER
+           SET NOT-FIRST-FOR-ACCT TO TRUE
+           MOVE ZEROS TO WS-PERIOD-INTEREST
+           MOVE SA-BALANCE-BEFORE TO WS-OPENING-BALANCE
+           MOVE SA-BALANCE-BEFORE TO WS-CLOSING-BALANCE
+
+           MOVE SA-ACCT-NUMBER TO WS-ACCT-NUMBER
+           READ MASTER-FILE INTO MASTER-RECORD
+               INVALID KEY
+                   SET ACCT-NOT-ON-CYCLE TO TRUE
+               NOT INVALID KEY
+                   IF WS-STATEMENT-CYCLE = WS-RUN-CYCLE
+                       SET ACCT-ON-CYCLE TO TRUE
+                       ADD 1 TO WS-ACCTS-STATEMENTED
+                       PERFORM 4110-WRITE-STATEMENT-HEADER
+                   ELSE
+                       SET ACCT-NOT-ON-CYCLE TO TRUE
+                       ADD 1 TO WS-ACCTS-SKIPPED
+                   END-IF
+           END-READ.
+
+       4110-WRITE-STATEMENT-HEADER.
+           MOVE SA-ACCT-NUMBER TO WS-HDR-ACCT
+           MOVE WS-RUN-CYCLE TO WS-HDR-CYCLE
+           WRITE STATEMENT-RECORD FROM WS-STMT-HEADER
+               AFTER ADVANCING PAGE
+           ADD 1 TO WS-LINES-WRITTEN
+
+           MOVE WS-CUSTOMER-NAME TO WS-NAME-LINE-TEXT
+           WRITE STATEMENT-RECORD FROM WS-STMT-NAME-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINES-WRITTEN
+
+           MOVE WS-OPENING-BALANCE TO WS-OPEN-LINE-AMT
+           WRITE STATEMENT-RECORD FROM WS-STMT-OPEN-LINE
+               AFTER ADVANCING 2 LINES
+           ADD 1 TO WS-LINES-WRITTEN.
+
+       4200-ACCUMULATE-DETAIL-LINE.
+           MOVE SA-BALANCE-AFTER TO WS-CLOSING-BALANCE
+
+           IF SA-INTEREST-CREDIT AND SA-SUCCESS
+               ADD SA-AMOUNT TO WS-PERIOD-INTEREST
+           END-IF
+
+           MOVE SA-TIMESTAMP (1:8) TO WS-DTL-DATE
+           MOVE SA-TRANS-CODE TO WS-DTL-CODE
+           MOVE SA-AMOUNT TO WS-DTL-AMOUNT
+           MOVE SA-BALANCE-AFTER TO WS-DTL-BALANCE
+           MOVE SA-DESCRIPTION TO WS-DTL-DESCRIPTION
+           WRITE STATEMENT-RECORD FROM WS-STMT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINES-WRITTEN.
+
+      *================================================================*
+      * CLOSE OUT THE CURRENT ACCOUNT'S STATEMENT                      *
+      *================================================================*
+       5000-FINISH-STATEMENT.
+           IF NOT ACCT-ON-CYCLE
+               GO TO 5000-EXIT
+           END-IF
+
+           MOVE WS-CLOSING-BALANCE TO WS-CLOSE-LINE-AMT
+           WRITE STATEMENT-RECORD FROM WS-STMT-CLOSE-LINE
+               AFTER ADVANCING 2 LINES
+           ADD 1 TO WS-LINES-WRITTEN
+
+           MOVE WS-PERIOD-INTEREST TO WS-INT-LINE-AMT
+           WRITE STATEMENT-RECORD FROM WS-STMT-INTEREST-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINES-WRITTEN.
+
+       5000-EXIT.
+           EXIT.
+
+      *================================================================*
+      * FINALIZATION                                                   *
+      *================================================================*
+       9000-FINALIZE.
+           PERFORM 9100-PRINT-SUMMARY
+           CLOSE MASTER-FILE
+           CLOSE SORTED-AUDIT-FILE
+           CLOSE STATEMENT-FILE.
+
+       9100-PRINT-SUMMARY.
+           DISPLAY SPACES
+           DISPLAY '=========================================='
+           DISPLAY ' MONTHLY STATEMENT EXTRACT SUMMARY'
+           DISPLAY '=========================================='
+           DISPLAY ' CYCLE RUN:          ' WS-RUN-CYCLE
+           DISPLAY ' ACCOUNTS ON CYCLE:  ' WS-ACCTS-STATEMENTED
+           DISPLAY ' ACCOUNTS SKIPPED:   ' WS-ACCTS-SKIPPED
+           DISPLAY ' STATEMENT LINES:    ' WS-LINES-WRITTEN
+           DISPLAY '=========================================='.
+
+       9999-ABEND-ROUTINE.
+           DISPLAY '*** MONTHLY STATEMENT JOB ABENDING ***'
+           CLOSE MASTER-FILE
+           CLOSE SORTED-AUDIT-FILE
+           CLOSE STATEMENT-FILE
+           STOP RUN.
