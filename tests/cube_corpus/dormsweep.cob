@@ -0,0 +1,376 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMANT-ACCOUNT-SWEEP.
+       AUTHOR. LEGACY-BANKING-TEAM.
+       DATE-WRITTEN. 1995-02-10.
+       DATE-COMPILED.
+      *================================================================*
+      * DORMANT-ACCOUNT SWEEP AND ESCHEATMENT REPORTING                *
+      * Scans ACCTMAST for active accounts whose WS-LAST-ACTIVITY-DATE *
+      * is older than the inactivity threshold for their                *
+      * WS-ACCOUNT-TYPE, sets WS-ACCOUNT-STATUS to ACCT-DORMANT, and   *
+      * flags accounts that have then sat dormant long enough to be    *
+      * reportable to the state as WS-ESCHEAT-FLAG candidates.          *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE
+               ASSIGN TO 'ACCTMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WS-ACCT-NUMBER
+               ALTERNATE RECORD KEY IS WS-CUSTOMER-NAME
+                   WITH DUPLICATES
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT REPORT-FILE
+               ASSIGN TO 'DORMRPT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *================================================================*
+      * MASTER ACCOUNT FILE                                            *
+      *================================================================*
+       FD  MASTER-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 500 CHARACTERS.
+       01  MASTER-RECORD.
+           05  WS-ACCT-NUMBER          PIC 9(10).
+           05  WS-CUSTOMER-NAME        PIC X(40).
+           05  WS-CUSTOMER-ADDRESS.
+               10  WS-ADDR-LINE-1      PIC X(30).
+               10  WS-ADDR-LINE-2      PIC X(30).
+               10  WS-ADDR-CITY        PIC X(20).
+               10  WS-ADDR-STATE       PIC X(2).
+               10  WS-ADDR-ZIP         PIC 9(5).
+           05  WS-ACCOUNT-TYPE         PIC X(2).
+               88  ACCT-CHECKING       VALUE 'CH'.
+               88  ACCT-SAVINGS        VALUE 'SA'.
+               88  ACCT-MONEY-MARKET   VALUE 'MM'.
+               88  ACCT-CERTIFICATE    VALUE 'CD'.
+               88  ACCT-LOAN           VALUE 'LN'.
+           05  WS-ACCOUNT-STATUS       PIC X(1).
+               88  ACCT-ACTIVE         VALUE 'A'.
+               88  ACCT-FROZEN         VALUE 'F'.
+               88  ACCT-CLOSED         VALUE 'C'.
+               88  ACCT-DORMANT        VALUE 'D'.
+           05  WS-BALANCE              PIC S9(11)V99 COMP-3.
+           05  WS-AVAILABLE-BALANCE    PIC S9(11)V99 COMP-3.
+           05  WS-HOLD-AMOUNT          PIC S9(9)V99 COMP-3.
+           05  WS-INTEREST-RATE        PIC 9V9(4) COMP-3.
+           05  WS-INTEREST-ACCRUED     PIC S9(9)V99 COMP-3.
+           05  WS-LAST-ACTIVITY-DATE   PIC 9(8).
+           05  WS-OPEN-DATE            PIC 9(8).
+           05  WS-CUSTOMER-SSN         PIC 9(9).
+           05  WS-OVERDRAFT-LIMIT      PIC S9(7)V99 COMP-3.
+           05  WS-DAILY-WITHDRAWAL-AMT PIC S9(7)V99 COMP-3.
+           05  WS-DAILY-WITHDRAWAL-CNT PIC 9(3) COMP-3.
+           05  WS-MONTHLY-FEE          PIC S9(5)V99 COMP-3.
+           05  WS-MIN-BALANCE          PIC S9(9)V99 COMP-3.
+           05  WS-STATEMENT-CYCLE      PIC 9(2).
+           05  WS-BRANCH-CODE          PIC 9(4).
+           05  WS-OFFICER-CODE         PIC X(6).
+           05  WS-TAX-ID-TYPE          PIC X(1).
+               88  TAX-SSN             VALUE 'S'.
+               88  TAX-EIN             VALUE 'E'.
+               88  TAX-ITIN            VALUE 'I'.
+           05  WS-SIGNATURE-CARD       PIC X(1).
+               88  SIG-ON-FILE         VALUE 'Y'.
+               88  SIG-NOT-ON-FILE     VALUE 'N'.
+           05  WS-CURRENCY-CODE        PIC X(3) VALUE 'USD'.
+           05  WS-LINKED-ACCOUNT       PIC 9(10).
+           05  WS-CD-TERM-MONTHS       PIC 9(3).
+           05  WS-CD-MATURITY-DATE     PIC 9(8).
+           05  WS-CD-AUTO-RENEW        PIC X(1).
+               88  CD-AUTO-RENEW       VALUE 'Y'.
+               88  CD-NO-AUTO-RENEW    VALUE 'N'.
+           05  WS-LOAN-PAYMENT-AMT     PIC S9(7)V99 COMP-3.
+           05  WS-ESCHEAT-FLAG         PIC X(1) VALUE 'N'.
+               88  ESCHEAT-CANDIDATE   VALUE 'Y'.
+               88  NOT-ESCHEAT-CAND    VALUE 'N'.
+           05  WS-FILLER-MASTER        PIC X(239).
+
+      *================================================================*
+      * DORMANCY/ESCHEATMENT REPORT                                    *
+      *================================================================*
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-RECORD              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *================================================================*
+      * FILE STATUS CODES                                              *
+      *================================================================*
+       01  WS-FILE-STATUSES.
+           05  WS-MASTER-STATUS        PIC X(2).
+               88  MASTER-OK           VALUE '00'.
+           05  WS-REPORT-STATUS        PIC X(2).
+               88  REPORT-OK           VALUE '00'.
+
+      *================================================================*
+      * SWITCHES                                                       *
+      *================================================================*
+       01  WS-SWITCHES.
+           05  WS-END-OF-MASTER        PIC X(1) VALUE 'N'.
+               88  END-OF-MASTER       VALUE 'Y'.
+               88  NOT-END-OF-MASTER   VALUE 'N'.
+
+      *================================================================*
+      * DORMANCY THRESHOLD TABLE (INACTIVITY DAYS BY ACCOUNT TYPE)     *
+      *================================================================*
+       01  WS-DORMANCY-TABLE-LOAD.
+           05  FILLER.
+               10  FILLER              PIC X(2) VALUE 'CH'.
+               10  FILLER              PIC 9(5) VALUE 00365.
+           05  FILLER.
+               10  FILLER              PIC X(2) VALUE 'SA'.
+               10  FILLER              PIC 9(5) VALUE 00365.
+           05  FILLER.
+               10  FILLER              PIC X(2) VALUE 'MM'.
+               10  FILLER              PIC 9(5) VALUE 00365.
+       01  WS-DORMANCY-TABLE REDEFINES WS-DORMANCY-TABLE-LOAD.
+           05  WS-DORM-ENTRY OCCURS 3 TIMES INDEXED BY WS-DORM-IDX.
+               10  WS-DORM-ACCT-TYPE   PIC X(2).
+               10  WS-DORM-DAYS        PIC 9(5).
+
+      *================================================================*
+      * ESCHEATMENT THRESHOLD - ADDITIONAL DAYS DORMANT BEFORE A       *
+      * BALANCE BECOMES REPORTABLE TO THE STATE                        *
+      *================================================================*
+       01  WS-ESCHEAT-CONSTANTS.
+           05  WS-ESCHEAT-DORMANT-DAYS PIC 9(5) VALUE 01825.
+
+      *================================================================*
+      * DATE AND WORK AREAS                                            *
+      *================================================================*
+       01  WS-SWEEP-WORK.
+           05  WS-CURRENT-DATE         PIC 9(8).
+           05  WS-CURRENT-JULIAN       PIC 9(7).
+           05  WS-ACTIVITY-JULIAN      PIC 9(7).
+           05  WS-DAYS-INACTIVE        PIC 9(7).
+           05  WS-DATE-YYYY            PIC 9(4).
+           05  WS-DATE-MM              PIC 9(2).
+           05  WS-DATE-DD              PIC 9(2).
+           05  WS-LOOKUP-ACCT-TYPE     PIC X(2).
+           05  WS-THRESHOLD-DAYS       PIC 9(5).
+           05  WS-ACCTS-SCANNED        PIC 9(7) COMP-3 VALUE ZEROS.
+           05  WS-ACCTS-SWEPT-DORMANT  PIC 9(7) COMP-3 VALUE ZEROS.
+           05  WS-ACCTS-ESCHEAT        PIC 9(7) COMP-3 VALUE ZEROS.
+
+      *================================================================*
+      * REPORT LINE LAYOUT                                             *
+      *================================================================*
+       01  WS-RPT-DETAIL.
+           05  WS-RPT-ACCT             PIC 9(10).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-RPT-TYPE             PIC X(2).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-RPT-DAYS-INACTIVE    PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-RPT-ACTION           PIC X(18).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-RPT-AMOUNT           PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(57) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *================================================================*
+      * MAIN PROCESSING CONTROL                                        *
+      *================================================================*
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-MASTER
+               UNTIL END-OF-MASTER
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      *================================================================*
+      * INITIALIZATION                                                 *
+      *================================================================*
+       1000-INITIALIZE.
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1200-GET-DATE
+           PERFORM 1250-POSITION-MASTER
+           PERFORM 1300-PRINT-HEADERS
+           IF NOT END-OF-MASTER
+               PERFORM 1400-READ-MASTER
+           END-IF.
+
+       1100-OPEN-FILES.
+           OPEN I-O MASTER-FILE
+           IF NOT MASTER-OK
+               DISPLAY 'ERROR OPENING MASTER FILE: ' WS-MASTER-STATUS
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF NOT REPORT-OK
+               DISPLAY 'ERROR OPENING REPORT FILE: ' WS-REPORT-STATUS
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF.
+
+       1200-GET-DATE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           PERFORM 1210-CONVERT-CURRENT-TO-JULIAN.
+
+      *    CONVERT THE RUN DATE TO AN ABSOLUTE DAY COUNT SO DAYS-
+      *    INACTIVE CAN BE HAD WITH A SIMPLE SUBTRACTION. THE YEAR
+      *    TERM (YEARS SINCE 1900 TIMES 365) IS GOOD ENOUGH FOR AGING
+      *    A DORMANCY WINDOW MEASURED IN WHOLE YEARS - IT IS NOT USED
+      *    AS A CALENDAR DATE ANYWHERE ELSE IN THIS JOB.
+       1210-CONVERT-CURRENT-TO-JULIAN.
+           MOVE WS-CURRENT-DATE (1:4) TO WS-DATE-YYYY
+           MOVE WS-CURRENT-DATE (5:2) TO WS-DATE-MM
+           MOVE WS-CURRENT-DATE (7:2) TO WS-DATE-DD
+           COMPUTE WS-CURRENT-JULIAN =
+               ((WS-DATE-YYYY - 1900) * 365)
+               + ((WS-DATE-MM - 1) * 30)
+               + WS-DATE-DD.
+
+       1250-POSITION-MASTER.
+           MOVE ZEROS TO WS-ACCT-NUMBER
+           START MASTER-FILE KEY IS NOT LESS THAN WS-ACCT-NUMBER
+               INVALID KEY
+                   SET END-OF-MASTER TO TRUE
+           END-START.
+
+       1300-PRINT-HEADERS.
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'DORMANT ACCOUNT SWEEP AND ESCHEATMENT REPORT - '
+                  'RUN DATE: ' DELIMITED BY SIZE
+                  WS-CURRENT-DATE DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+               AFTER ADVANCING PAGE
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+               AFTER ADVANCING 2 LINES.
+
+       1400-READ-MASTER.
+           READ MASTER-FILE NEXT RECORD INTO MASTER-RECORD
+               AT END
+                   SET END-OF-MASTER TO TRUE
+           END-READ.
+
+      *================================================================*
+      * MAIN PROCESSING LOOP                                           *
+      *================================================================*
+       2000-PROCESS-MASTER.
+           IF ACCT-ACTIVE OR ACCT-DORMANT
+               ADD 1 TO WS-ACCTS-SCANNED
+               PERFORM 2100-CHECK-DORMANCY
+           END-IF
+
+           PERFORM 1400-READ-MASTER.
+
+       2100-CHECK-DORMANCY.
+           PERFORM 2110-COMPUTE-DAYS-INACTIVE
+
+           IF ACCT-ACTIVE
+               PERFORM 2200-LOOKUP-THRESHOLD
+               IF WS-THRESHOLD-DAYS > ZEROS
+                   AND WS-DAYS-INACTIVE > WS-THRESHOLD-DAYS
+                   PERFORM 2300-SWEEP-TO-DORMANT
+               END-IF
+           END-IF
+
+           IF ACCT-DORMANT
+               PERFORM 2400-CHECK-ESCHEATMENT
+           END-IF.
+
+       2110-COMPUTE-DAYS-INACTIVE.
+           MOVE WS-LAST-ACTIVITY-DATE (1:4) TO WS-DATE-YYYY
+           MOVE WS-LAST-ACTIVITY-DATE (5:2) TO WS-DATE-MM
+           MOVE WS-LAST-ACTIVITY-DATE (7:2) TO WS-DATE-DD
+           COMPUTE WS-ACTIVITY-JULIAN =
+               ((WS-DATE-YYYY - 1900) * 365)
+               + ((WS-DATE-MM - 1) * 30)
+               + WS-DATE-DD
+           COMPUTE WS-DAYS-INACTIVE =
+               WS-CURRENT-JULIAN - WS-ACTIVITY-JULIAN.
+
+       2200-LOOKUP-THRESHOLD.
+           MOVE WS-ACCOUNT-TYPE TO WS-LOOKUP-ACCT-TYPE
+           MOVE ZEROS TO WS-THRESHOLD-DAYS
+           PERFORM 2210-CHECK-DORM-ENTRY
+               VARYING WS-DORM-IDX FROM 1 BY 1
+               UNTIL WS-DORM-IDX > 3.
+
+       2210-CHECK-DORM-ENTRY.
+           IF WS-DORM-ACCT-TYPE (WS-DORM-IDX) = WS-LOOKUP-ACCT-TYPE
+               MOVE WS-DORM-DAYS (WS-DORM-IDX) TO WS-THRESHOLD-DAYS
+           END-IF.
+
+       2300-SWEEP-TO-DORMANT.
+           SET ACCT-DORMANT TO TRUE
+           REWRITE MASTER-RECORD
+           IF NOT MASTER-OK
+               DISPLAY 'ERROR REWRITING MASTER FILE: ' WS-MASTER-STATUS
+           END-IF
+           ADD 1 TO WS-ACCTS-SWEPT-DORMANT
+           MOVE 'SWEPT DORMANT' TO WS-RPT-ACTION
+           PERFORM 7100-WRITE-REPORT-LINE.
+
+       2400-CHECK-ESCHEATMENT.
+           IF ESCHEAT-CANDIDATE
+               GO TO 2400-EXIT
+           END-IF
+
+           IF WS-DAYS-INACTIVE > WS-ESCHEAT-DORMANT-DAYS
+               SET ESCHEAT-CANDIDATE TO TRUE
+               REWRITE MASTER-RECORD
+               IF NOT MASTER-OK
+                   DISPLAY 'ERROR REWRITING MASTER FILE: '
+                           WS-MASTER-STATUS
+               END-IF
+               ADD 1 TO WS-ACCTS-ESCHEAT
+               MOVE 'ESCHEAT CANDIDATE' TO WS-RPT-ACTION
+               PERFORM 7100-WRITE-REPORT-LINE
+           END-IF.
+
+       2400-EXIT.
+           EXIT.
+
+      *================================================================*
+      * REPORT WRITING                                                 *
+      *================================================================*
+       7100-WRITE-REPORT-LINE.
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-ACCT-NUMBER TO WS-RPT-ACCT
+           MOVE WS-ACCOUNT-TYPE TO WS-RPT-TYPE
+           MOVE WS-DAYS-INACTIVE TO WS-RPT-DAYS-INACTIVE
+           MOVE WS-BALANCE TO WS-RPT-AMOUNT
+           WRITE REPORT-RECORD FROM WS-RPT-DETAIL
+               AFTER ADVANCING 1 LINE.
+
+      *================================================================*
+      * FINALIZATION                                                   *
+      *================================================================*
+       9000-FINALIZE.
+           PERFORM 9100-PRINT-SUMMARY
+           CLOSE MASTER-FILE
+           CLOSE REPORT-FILE.
+
+       9100-PRINT-SUMMARY.
+           DISPLAY SPACES
+           DISPLAY '=========================================='
+           DISPLAY ' DORMANT ACCOUNT SWEEP SUMMARY'
+           DISPLAY '=========================================='
+           DISPLAY ' ACCOUNTS SCANNED:        ' WS-ACCTS-SCANNED
+           DISPLAY ' ACCOUNTS SWEPT DORMANT:  ' WS-ACCTS-SWEPT-DORMANT
+           DISPLAY ' ESCHEATMENT CANDIDATES:  ' WS-ACCTS-ESCHEAT
+           DISPLAY '=========================================='.
+
+       9999-ABEND-ROUTINE.
+           DISPLAY '*** DORMANT ACCOUNT SWEEP JOB ABENDING ***'
+           CLOSE MASTER-FILE
+           CLOSE REPORT-FILE
+           STOP RUN.
