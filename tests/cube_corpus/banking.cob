@@ -13,8 +13,6 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-3090.
        OBJECT-COMPUTER. IBM-3090.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT MASTER-FILE
@@ -49,7 +47,19 @@
                ASSIGN TO 'RECFILE'
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS WS-RECON-STATUS.
+               FILE STATUS IS WS-RECON-STATUS OF WS-FILE-STATUSES.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'CHKPNT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-RUN-ID
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT CHECK-REGISTER-FILE
+               ASSIGN TO 'CHKREG'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-CHECK-NUMBER
+               FILE STATUS IS WS-CHECK-REG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -103,7 +113,18 @@
            05  WS-SIGNATURE-CARD       PIC X(1).
                88  SIG-ON-FILE         VALUE 'Y'.
                88  SIG-NOT-ON-FILE     VALUE 'N'.
-           05  WS-FILLER-MASTER        PIC X(246).
+           05  WS-CURRENCY-CODE        PIC X(3) VALUE 'USD'.
+           05  WS-LINKED-ACCOUNT       PIC 9(10).
+           05  WS-CD-TERM-MONTHS       PIC 9(3).
+           05  WS-CD-MATURITY-DATE     PIC 9(8).
+           05  WS-CD-AUTO-RENEW        PIC X(1).
+               88  CD-AUTO-RENEW       VALUE 'Y'.
+               88  CD-NO-AUTO-RENEW    VALUE 'N'.
+           05  WS-LOAN-PAYMENT-AMT     PIC S9(7)V99 COMP-3.
+           05  WS-ESCHEAT-FLAG         PIC X(1) VALUE 'N'.
+               88  ESCHEAT-CANDIDATE   VALUE 'Y'.
+               88  NOT-ESCHEAT-CAND    VALUE 'N'.
+           05  WS-FILLER-MASTER        PIC X(239).
 
       *================================================================*
       * TRANSACTION INPUT FILE                                         *
@@ -143,7 +164,8 @@
                88  SRC-ACH             VALUE 'AC'.
                88  SRC-WIRE            VALUE 'WR'.
                88  SRC-BATCH           VALUE 'BT'.
-           05  TR-FILLER-TRANS         PIC X(72).
+           05  TR-CURRENCY-CODE        PIC X(3) VALUE 'USD'.
+           05  TR-FILLER-TRANS         PIC X(75).
 
       *================================================================*
       * REPORT OUTPUT FILE                                             *
@@ -201,6 +223,61 @@
            RECORD CONTAINS 132 CHARACTERS.
        01  RECON-RECORD               PIC X(132).
 
+      *================================================================*
+      * RESTART CHECKPOINT FILE                                        *
+      *================================================================*
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 3387 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CP-RUN-ID               PIC 9(8).
+           05  CP-RUN-COMPLETE         PIC X(1).
+               88  CP-COMPLETE         VALUE 'Y'.
+               88  CP-INCOMPLETE       VALUE 'N'.
+           05  CP-LAST-TRANS-READ      PIC 9(7).
+           05  CP-TOTAL-DEPOSITS       PIC S9(13)V99 COMP-3.
+           05  CP-TOTAL-WITHDRAWALS    PIC S9(13)V99 COMP-3.
+           05  CP-TOTAL-TRANSFERS      PIC S9(13)V99 COMP-3.
+           05  CP-TOTAL-FEES           PIC S9(11)V99 COMP-3.
+           05  CP-TOTAL-INTEREST       PIC S9(11)V99 COMP-3.
+           05  CP-RECON-TOTAL-DEBITS   PIC S9(13)V99 COMP-3.
+           05  CP-RECON-TOTAL-CREDITS  PIC S9(13)V99 COMP-3.
+           05  CP-CHECKPOINT-TIME      PIC 9(14).
+      *    PER-BRANCH RECONCILIATION CARRIED ACROSS A RESTART SO
+      *    8050-BRANCH-RECONCILIATION DOES NOT LOSE PRE-CHECKPOINT
+      *    BRANCH FIGURES WHEN THE NIGHTLY RUN IS RESTARTED
+           05  CP-BRANCH-COUNT         PIC 9(3).
+           05  CP-BRANCH-ENTRY OCCURS 50 TIMES
+                   INDEXED BY CP-BR-IDX.
+               10  CP-BR-CODE          PIC 9(4).
+               10  CP-BR-DEPOSITS      PIC S9(13)V99 COMP-3.
+               10  CP-BR-WITHDRAWALS   PIC S9(13)V99 COMP-3.
+               10  CP-BR-TRANSFERS-OUT PIC S9(13)V99 COMP-3.
+               10  CP-BR-TRANSFERS-IN  PIC S9(13)V99 COMP-3.
+               10  CP-BR-FEES          PIC S9(11)V99 COMP-3.
+               10  CP-BR-INTEREST      PIC S9(11)V99 COMP-3.
+               10  CP-BR-DEBITS        PIC S9(13)V99 COMP-3.
+               10  CP-BR-CREDITS       PIC S9(13)V99 COMP-3.
+
+      *================================================================*
+      * ISSUED-CHECK REGISTER FILE (POSITIVE PAY)                      *
+      *================================================================*
+       FD  CHECK-REGISTER-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CHECK-REGISTER-RECORD.
+           05  CK-CHECK-NUMBER         PIC 9(8).
+           05  CK-ACCT-NUMBER          PIC 9(10).
+           05  CK-CHECK-AMOUNT         PIC S9(9)V99 COMP-3.
+           05  CK-ISSUE-DATE           PIC 9(8).
+           05  CK-CHECK-STATUS         PIC X(1).
+               88  CK-ISSUED           VALUE 'I'.
+               88  CK-PAID             VALUE 'P'.
+               88  CK-VOID             VALUE 'V'.
+           05  CK-FILLER               PIC X(47).
+
        WORKING-STORAGE SECTION.
       *================================================================*
       * FILE STATUS CODES                                              *
@@ -216,12 +293,22 @@
                88  TRANS-EOF           VALUE '10'.
            05  WS-REPORT-STATUS        PIC X(2).
                88  REPORT-OK           VALUE '00'.
+               88  REPORT-NEW-FILE     VALUE '35'.
            05  WS-AUDIT-STATUS         PIC X(2).
                88  AUDIT-OK            VALUE '00'.
            05  WS-ERROR-STATUS         PIC X(2).
                88  ERROR-OK            VALUE '00'.
+               88  ERROR-NEW-FILE      VALUE '35'.
            05  WS-RECON-STATUS         PIC X(2).
                88  RECON-OK            VALUE '00'.
+           05  WS-CHECKPOINT-STATUS    PIC X(2).
+               88  CHECKPOINT-OK       VALUE '00'.
+               88  CHECKPOINT-NOT-FOUND VALUE '23'.
+               88  CHECKPOINT-NEW-FILE VALUE '35'.
+           05  WS-CHECK-REG-STATUS     PIC X(2).
+               88  CHECK-REG-OK        VALUE '00'.
+               88  CHECK-REG-NOT-FOUND VALUE '23'.
+               88  CHECK-REG-NEW-FILE  VALUE '35'.
 
       *================================================================*
       * WORKING VARIABLES                                              *
@@ -239,6 +326,21 @@
            05  WS-PROCESSING-ERROR     PIC X(1) VALUE 'N'.
                88  PROCESSING-ERROR    VALUE 'Y'.
                88  NO-PROCESSING-ERROR VALUE 'N'.
+           05  WS-RESTART-FOUND        PIC X(1) VALUE 'N'.
+               88  RESTART-FOUND       VALUE 'Y'.
+               88  RESTART-NOT-FOUND   VALUE 'N'.
+           05  WS-BR-SLOT-FOUND        PIC X(1) VALUE 'N'.
+               88  BR-SLOT-FOUND       VALUE 'Y'.
+               88  BR-SLOT-NOT-FOUND   VALUE 'N'.
+           05  WS-FX-RATE-FOUND        PIC X(1) VALUE 'N'.
+               88  FX-RATE-FOUND       VALUE 'Y'.
+               88  FX-RATE-NOT-FOUND   VALUE 'N'.
+           05  WS-CP-NEW-RECORD        PIC X(1) VALUE 'N'.
+               88  CP-RECORD-NEW       VALUE 'Y'.
+               88  CP-RECORD-EXISTING  VALUE 'N'.
+           05  WS-ONLINE-RUN-MODE      PIC X(1) VALUE 'N'.
+               88  ONLINE-RUN          VALUE 'Y'.
+               88  NOT-ONLINE-RUN      VALUE 'N'.
 
        01  WS-COUNTERS.
            05  WS-TRANS-READ           PIC 9(7) VALUE ZEROS.
@@ -284,6 +386,7 @@
                                        VALUE 25.00.
            05  WS-WIRE-FEE-INTL        PIC S9(5)V99 COMP-3
                                        VALUE 45.00.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(7) VALUE 0005000.
 
        01  WS-DATE-FIELDS.
            05  WS-CURRENT-DATE.
@@ -302,6 +405,13 @@
            05  WS-WORK-AMOUNT         PIC S9(11)V99 COMP-3.
            05  WS-WORK-BALANCE        PIC S9(11)V99 COMP-3.
            05  WS-SAVE-BALANCE        PIC S9(11)V99 COMP-3.
+           05  WS-SAVE-RECON-DEBITS   PIC S9(13)V99 COMP-3.
+           05  WS-SAVE-RECON-CREDITS  PIC S9(13)V99 COMP-3.
+           05  WS-SAVE-TOTAL-DEPOSITS PIC S9(13)V99 COMP-3.
+           05  WS-SAVE-TOTAL-WITHDRAW PIC S9(13)V99 COMP-3.
+           05  WS-SAVE-TOTAL-TRANSFER PIC S9(13)V99 COMP-3.
+           05  WS-SAVE-TOTAL-FEES     PIC S9(11)V99 COMP-3.
+           05  WS-SAVE-TOTAL-INTEREST PIC S9(11)V99 COMP-3.
            05  WS-INTEREST-CALC       PIC S9(11)V99 COMP-3.
            05  WS-DAILY-RATE          PIC 9V9(8) COMP-3.
            05  WS-DAYS-IN-PERIOD      PIC 9(3) COMP-3.
@@ -309,6 +419,11 @@
            05  WS-DISPLAY-AMOUNT      PIC Z(10)9.99-.
            05  WS-DISPLAY-BALANCE     PIC Z(10)9.99-.
            05  WS-DISPLAY-ACCT        PIC 9(10).
+           05  WS-ERR-CODE-WORK       PIC X(4).
+           05  WS-ERR-MSG-WORK        PIC X(80).
+           05  WS-CONVERTED-AMOUNT    PIC S9(9)V99 COMP-3.
+           05  WS-LOAN-INT-DUE        PIC S9(9)V99 COMP-3.
+           05  WS-LOAN-PRIN-PORTION   PIC S9(9)V99 COMP-3.
 
       *================================================================*
       * REPORT LINES                                                   *
@@ -411,7 +526,7 @@
                                       VALUE ZEROS.
            05  WS-RECON-DIFFERENCE    PIC S9(13)V99 COMP-3
                                       VALUE ZEROS.
-           05  WS-RECON-STATUS        PIC X(10) VALUE SPACES.
+           05  WS-RECON-STATUS-TEXT   PIC X(10) VALUE SPACES.
            05  WS-RECON-OUT-OF-BAL    PIC X(1) VALUE 'N'.
                88  RECON-BALANCED     VALUE 'N'.
                88  RECON-OUT-OF-BAL   VALUE 'Y'.
@@ -427,6 +542,106 @@
            05  WS-INT-EARNED          PIC S9(9)V99 COMP-3.
            05  WS-INT-YTD             PIC S9(9)V99 COMP-3.
 
+      *================================================================*
+      * RESTART / CHECKPOINT WORK AREAS                                *
+      *================================================================*
+       01  WS-RESTART-WORK.
+           05  WS-RESTART-RUN-ID       PIC 9(8).
+           05  WS-RESTART-SKIP-COUNT   PIC 9(7).
+           05  WS-RESTART-SKIP-CTR     PIC 9(7).
+           05  WS-CHECKPOINT-QUOTIENT  PIC 9(7).
+           05  WS-CHECKPOINT-REMAINDER PIC 9(7).
+
+      *================================================================*
+      * PER-BRANCH RECONCILIATION TABLE                                *
+      *================================================================*
+       01  WS-BRANCH-RECON-TABLE.
+           05  WS-BRANCH-RECON-COUNT   PIC 9(3) VALUE ZEROS.
+           05  WS-BRANCH-RECON-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-BR-IDX.
+               10  WS-BR-CODE          PIC 9(4).
+               10  WS-BR-DEPOSITS      PIC S9(13)V99 COMP-3
+                                       VALUE ZEROS.
+               10  WS-BR-WITHDRAWALS   PIC S9(13)V99 COMP-3
+                                       VALUE ZEROS.
+               10  WS-BR-TRANSFERS-OUT PIC S9(13)V99 COMP-3
+                                       VALUE ZEROS.
+               10  WS-BR-TRANSFERS-IN  PIC S9(13)V99 COMP-3
+                                       VALUE ZEROS.
+               10  WS-BR-FEES          PIC S9(11)V99 COMP-3
+                                       VALUE ZEROS.
+               10  WS-BR-INTEREST      PIC S9(11)V99 COMP-3
+                                       VALUE ZEROS.
+               10  WS-BR-DEBITS        PIC S9(13)V99 COMP-3
+                                       VALUE ZEROS.
+               10  WS-BR-CREDITS       PIC S9(13)V99 COMP-3
+                                       VALUE ZEROS.
+               10  WS-BR-NET           PIC S9(13)V99 COMP-3
+                                       VALUE ZEROS.
+               10  WS-BR-DIFFERENCE    PIC S9(13)V99 COMP-3
+                                       VALUE ZEROS.
+               10  WS-BR-OUT-OF-BAL    PIC X(1) VALUE 'N'.
+                   88  BR-BALANCED     VALUE 'N'.
+                   88  BR-OUT-OF-BAL   VALUE 'Y'.
+
+      *================================================================*
+      * FOREIGN EXCHANGE RATE TABLE (RATE TO USD)                      *
+      *================================================================*
+       01  WS-FX-TABLE-LOAD.
+           05  FILLER.
+               10  FILLER              PIC X(3) VALUE 'USD'.
+               10  FILLER              PIC 9(5)V9(6) VALUE 1.000000.
+           05  FILLER.
+               10  FILLER              PIC X(3) VALUE 'EUR'.
+               10  FILLER              PIC 9(5)V9(6) VALUE 1.085000.
+           05  FILLER.
+               10  FILLER              PIC X(3) VALUE 'GBP'.
+               10  FILLER              PIC 9(5)V9(6) VALUE 1.270000.
+           05  FILLER.
+               10  FILLER              PIC X(3) VALUE 'JPY'.
+               10  FILLER              PIC 9(5)V9(6) VALUE 0.006700.
+           05  FILLER.
+               10  FILLER              PIC X(3) VALUE 'CAD'.
+               10  FILLER              PIC 9(5)V9(6) VALUE 0.730000.
+       01  WS-FX-TABLE REDEFINES WS-FX-TABLE-LOAD.
+           05  WS-FX-ENTRY OCCURS 5 TIMES INDEXED BY WS-FX-IDX.
+               10  WS-FX-CURRENCY      PIC X(3).
+               10  WS-FX-RATE-TO-USD   PIC 9(5)V9(6).
+       01  WS-FX-WORK.
+           05  WS-FX-LOOKUP-CODE       PIC X(3).
+           05  WS-FX-LOOKUP-RATE       PIC 9(5)V9(6) COMP-3.
+           05  WS-FX-SOURCE-RATE       PIC 9(5)V9(6) COMP-3.
+           05  WS-FX-TARGET-RATE       PIC 9(5)V9(6) COMP-3.
+      *    TRANSACTION AMOUNT RESTATED IN THE COMMON USD REFERENCE
+      *    CURRENCY SO A TRANSFER'S TWO LEGS POST THE SAME FIGURE TO
+      *    WS-RECON-TOTAL-DEBITS/CREDITS REGARDLESS OF EACH SIDE'S
+      *    OWN NATIVE ACCOUNT CURRENCY
+           05  WS-FX-REFERENCE-AMOUNT  PIC S9(9)V99 COMP-3.
+
+       LINKAGE SECTION.
+      *================================================================*
+      * ONLINE SINGLE-TRANSACTION POSTING INTERFACE                    *
+      *================================================================*
+       01  OT-ONLINE-REQUEST.
+           05  OT-ACCT-NUMBER          PIC 9(10).
+           05  OT-TRANS-CODE           PIC X(2).
+           05  OT-AMOUNT               PIC S9(9)V99 COMP-3.
+           05  OT-TARGET-ACCT          PIC 9(10).
+           05  OT-BRANCH-CODE          PIC 9(4).
+           05  OT-TELLER-ID            PIC X(6).
+           05  OT-REFERENCE-NUM        PIC X(12).
+           05  OT-DESCRIPTION          PIC X(40).
+           05  OT-CHECK-NUMBER         PIC 9(8).
+           05  OT-SOURCE-CODE          PIC X(2).
+           05  OT-CURRENCY-CODE        PIC X(3).
+       01  OT-ONLINE-RESPONSE.
+           05  OT-RESPONSE-CODE        PIC X(2).
+               88  OT-ACCEPTED         VALUE 'AC'.
+               88  OT-REJECTED         VALUE 'RJ'.
+           05  OT-RESPONSE-MESSAGE     PIC X(80).
+           05  OT-NEW-BALANCE          PIC S9(11)V99 COMP-3.
+           05  OT-NEW-AVAILABLE-BAL    PIC S9(11)V99 COMP-3.
+
        PROCEDURE DIVISION.
       *================================================================*
       * MAIN PROCESSING CONTROL                                        *
@@ -445,6 +660,7 @@
        1000-INITIALIZE.
            PERFORM 1100-OPEN-FILES
            PERFORM 1200-GET-DATE-TIME
+           PERFORM 1250-CHECK-RESTART
            PERFORM 1300-PRINT-HEADERS
            PERFORM 1400-READ-TRANSACTION.
 
@@ -462,21 +678,44 @@
                PERFORM 9999-ABEND-ROUTINE
            END-IF
 
-           OPEN OUTPUT REPORT-FILE
+      *    REPORT-FILE ACCUMULATES ACROSS THE DAY THE SAME AS
+      *    AUDIT-FILE DOES - THE ONLINE ENTRY POINT (2410-ONLINE-OPEN-
+      *    FILES) APPENDS REPORT LINES FOR EACH POSTING IT MAKES, AND
+      *    AN OUTPUT OPEN HERE WOULD WIPE THOSE OUT THE INSTANT THE
+      *    NIGHTLY RUN STARTS.
+           OPEN EXTEND REPORT-FILE
+           IF REPORT-NEW-FILE
+               OPEN OUTPUT REPORT-FILE
+               CLOSE REPORT-FILE
+               OPEN EXTEND REPORT-FILE
+           END-IF
            IF NOT REPORT-OK
                DISPLAY 'ERROR OPENING REPORT FILE: '
                        WS-REPORT-STATUS
                PERFORM 9999-ABEND-ROUTINE
            END-IF
 
-           OPEN OUTPUT AUDIT-FILE
+      *    AUDFILE ACCUMULATES ACROSS THE STATEMENT CYCLE RATHER THAN
+      *    BEING TRUNCATED EACH NIGHT - MONTHLY-STATEMENT-EXTRACT
+      *    DEPENDS ON MORE THAN ONE DAY'S ACTIVITY BEING ON FILE.
+      *    CYCLE-END ARCHIVE/PURGE OF AUDFILE IS A SEPARATE, EXTERNAL
+      *    HOUSEKEEPING STEP, NOT PART OF THIS RUN.
+           OPEN EXTEND AUDIT-FILE
            IF NOT AUDIT-OK
                DISPLAY 'ERROR OPENING AUDIT FILE: '
                        WS-AUDIT-STATUS
                PERFORM 9999-ABEND-ROUTINE
            END-IF
 
-           OPEN OUTPUT ERROR-FILE
+      *    ERROR-FILE ACCUMULATES ACROSS THE DAY FOR THE SAME REASON -
+      *    ERROR-FILE CONTENT NOW CARRIES REAL ERROR CODES/MESSAGES,
+      *    AND THE ONLINE ENTRY POINT APPENDS TO IT ALL DAY LONG.
+           OPEN EXTEND ERROR-FILE
+           IF ERROR-NEW-FILE
+               OPEN OUTPUT ERROR-FILE
+               CLOSE ERROR-FILE
+               OPEN EXTEND ERROR-FILE
+           END-IF
            IF NOT ERROR-OK
                DISPLAY 'ERROR OPENING ERROR FILE: '
                        WS-ERROR-STATUS
@@ -488,6 +727,30 @@
                DISPLAY 'ERROR OPENING RECON FILE: '
                        WS-RECON-STATUS
                PERFORM 9999-ABEND-ROUTINE
+           END-IF
+
+           OPEN I-O CHECKPOINT-FILE
+           IF CHECKPOINT-NEW-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           IF NOT CHECKPOINT-OK
+               DISPLAY 'ERROR OPENING CHECKPOINT FILE: '
+                       WS-CHECKPOINT-STATUS
+               PERFORM 9999-ABEND-ROUTINE
+           END-IF
+
+           OPEN I-O CHECK-REGISTER-FILE
+           IF CHECK-REG-NEW-FILE
+               OPEN OUTPUT CHECK-REGISTER-FILE
+               CLOSE CHECK-REGISTER-FILE
+               OPEN I-O CHECK-REGISTER-FILE
+           END-IF
+           IF NOT CHECK-REG-OK
+               DISPLAY 'ERROR OPENING CHECK REGISTER FILE: '
+                       WS-CHECK-REG-STATUS
+               PERFORM 9999-ABEND-ROUTINE
            END-IF.
 
        1200-GET-DATE-TIME.
@@ -515,6 +778,170 @@
                INTO WS-TIMESTAMP
            END-STRING.
 
+      *================================================================*
+      * RESTART/CHECKPOINT CHECK                                       *
+      *================================================================*
+      *    CP-LAST-TRANS-READ IS ADVANCED ONLY BY THIS JOB'S OWN
+      *    1290-WRITE-CHECKPOINT, NEVER BY THE ONLINE ENTRY POINT'S
+      *    2390-POST-ONLINE-CHECKPOINT - SO A RECORD LEFT CP-INCOMPLETE
+      *    WITH CP-LAST-TRANS-READ STILL AT ZERO MEANS ONLY ONLINE
+      *    ACTIVITY HAS TOUCHED TODAY'S CHECKPOINT, NOT THAT THIS JOB
+      *    ITSELF WAS INTERRUPTED MID-RUN.  ONLY THE LATTER IS A TRUE
+      *    RESTART.
+       1250-CHECK-RESTART.
+           MOVE WS-CURRENT-DATE TO WS-RESTART-RUN-ID
+           MOVE WS-RESTART-RUN-ID TO CP-RUN-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   SET CP-RECORD-NEW TO TRUE
+                   SET RESTART-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET CP-RECORD-EXISTING TO TRUE
+                   IF CP-INCOMPLETE AND CP-LAST-TRANS-READ NOT = ZEROS
+                       SET RESTART-FOUND TO TRUE
+                   ELSE
+                       SET RESTART-NOT-FOUND TO TRUE
+                   END-IF
+           END-READ
+
+           IF RESTART-FOUND
+               PERFORM 1260-RESTORE-CHECKPOINT
+               PERFORM 1270-SKIP-PROCESSED-TRANS
+               DISPLAY '*** RESTART DETECTED - RESUMING AFTER TRANS: '
+                       WS-TRANS-READ
+           ELSE
+               IF CP-RECORD-EXISTING
+      *    NO ACTUAL BATCH INTERRUPTION - ONLY ONLINE POSTINGS HAVE
+      *    TOUCHED TODAY'S CHECKPOINT SO FAR (SEE 2390-POST-ONLINE-
+      *    CHECKPOINT).  PULL THEIR TOTALS FORWARD SO THIS RUN'S
+      *    WS-TOTAL-*/WS-RECON-TOTAL-*/BRANCH TABLE START FROM WHAT
+      *    ONLINE ALREADY POSTED, INSTEAD OF PERFORM 1280-INITIALIZE-
+      *    CHECKPOINT ERASING IT.  THERE IS NO TRANSACTION-FILE
+      *    POSITION TO SKIP TO, SINCE THE BATCH ITSELF HASN'T READ A
+      *    TRANSACTION YET.
+                   PERFORM 1260-RESTORE-CHECKPOINT
+               ELSE
+                   PERFORM 1280-INITIALIZE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       1260-RESTORE-CHECKPOINT.
+           MOVE CP-LAST-TRANS-READ      TO WS-TRANS-READ
+           MOVE CP-LAST-TRANS-READ      TO WS-RESTART-SKIP-COUNT
+           MOVE CP-TOTAL-DEPOSITS       TO WS-TOTAL-DEPOSITS
+           MOVE CP-TOTAL-WITHDRAWALS    TO WS-TOTAL-WITHDRAWALS
+           MOVE CP-TOTAL-TRANSFERS      TO WS-TOTAL-TRANSFERS
+           MOVE CP-TOTAL-FEES           TO WS-TOTAL-FEES
+           MOVE CP-TOTAL-INTEREST       TO WS-TOTAL-INTEREST
+           MOVE CP-RECON-TOTAL-DEBITS   TO WS-RECON-TOTAL-DEBITS
+           MOVE CP-RECON-TOTAL-CREDITS  TO WS-RECON-TOTAL-CREDITS
+           MOVE CP-BRANCH-COUNT         TO WS-BRANCH-RECON-COUNT
+           PERFORM 1265-RESTORE-BRANCH-ENTRY
+               VARYING CP-BR-IDX FROM 1 BY 1
+               UNTIL CP-BR-IDX > WS-BRANCH-RECON-COUNT.
+
+       1265-RESTORE-BRANCH-ENTRY.
+           SET WS-BR-IDX TO CP-BR-IDX
+           MOVE CP-BR-CODE (CP-BR-IDX)
+               TO WS-BR-CODE (WS-BR-IDX)
+           MOVE CP-BR-DEPOSITS (CP-BR-IDX)
+               TO WS-BR-DEPOSITS (WS-BR-IDX)
+           MOVE CP-BR-WITHDRAWALS (CP-BR-IDX)
+               TO WS-BR-WITHDRAWALS (WS-BR-IDX)
+           MOVE CP-BR-TRANSFERS-OUT (CP-BR-IDX)
+               TO WS-BR-TRANSFERS-OUT (WS-BR-IDX)
+           MOVE CP-BR-TRANSFERS-IN (CP-BR-IDX)
+               TO WS-BR-TRANSFERS-IN (WS-BR-IDX)
+           MOVE CP-BR-FEES (CP-BR-IDX)
+               TO WS-BR-FEES (WS-BR-IDX)
+           MOVE CP-BR-INTEREST (CP-BR-IDX)
+               TO WS-BR-INTEREST (WS-BR-IDX)
+           MOVE CP-BR-DEBITS (CP-BR-IDX)
+               TO WS-BR-DEBITS (WS-BR-IDX)
+           MOVE CP-BR-CREDITS (CP-BR-IDX)
+               TO WS-BR-CREDITS (WS-BR-IDX).
+
+       1270-SKIP-PROCESSED-TRANS.
+           MOVE ZEROS TO WS-RESTART-SKIP-CTR
+           PERFORM 1275-SKIP-ONE-TRANS
+               VARYING WS-RESTART-SKIP-CTR FROM 1 BY 1
+               UNTIL WS-RESTART-SKIP-CTR > WS-RESTART-SKIP-COUNT
+                  OR END-OF-TRANS.
+
+       1275-SKIP-ONE-TRANS.
+           READ TRANSACTION-FILE INTO TRANSACTION-RECORD
+               AT END
+                   SET END-OF-TRANS TO TRUE
+           END-READ.
+
+      *    1250-CHECK-RESTART ONLY GETS HERE WHEN CP-RECORD-NEW - NO
+      *    CHECKPOINT ROW EXISTS YET FOR TODAY'S CP-RUN-ID FROM EITHER
+      *    THE BATCH OR THE ONLINE ENTRY POINT - SO A PLAIN WRITE IS
+      *    ALWAYS CORRECT HERE.
+       1280-INITIALIZE-CHECKPOINT.
+           MOVE WS-RESTART-RUN-ID TO CP-RUN-ID
+           SET CP-INCOMPLETE TO TRUE
+           MOVE ZEROS TO CP-LAST-TRANS-READ
+           MOVE ZEROS TO CP-TOTAL-DEPOSITS
+           MOVE ZEROS TO CP-TOTAL-WITHDRAWALS
+           MOVE ZEROS TO CP-TOTAL-TRANSFERS
+           MOVE ZEROS TO CP-TOTAL-FEES
+           MOVE ZEROS TO CP-TOTAL-INTEREST
+           MOVE ZEROS TO CP-RECON-TOTAL-DEBITS
+           MOVE ZEROS TO CP-RECON-TOTAL-CREDITS
+           MOVE ZEROS TO CP-BRANCH-COUNT
+           WRITE CHECKPOINT-RECORD
+           IF NOT CHECKPOINT-OK
+               DISPLAY 'ERROR WRITING CHECKPOINT FILE: '
+                       WS-CHECKPOINT-STATUS
+           END-IF.
+
+       1290-WRITE-CHECKPOINT.
+           MOVE WS-RESTART-RUN-ID       TO CP-RUN-ID
+           SET CP-INCOMPLETE            TO TRUE
+           MOVE WS-TRANS-READ           TO CP-LAST-TRANS-READ
+           MOVE WS-TOTAL-DEPOSITS       TO CP-TOTAL-DEPOSITS
+           MOVE WS-TOTAL-WITHDRAWALS    TO CP-TOTAL-WITHDRAWALS
+           MOVE WS-TOTAL-TRANSFERS      TO CP-TOTAL-TRANSFERS
+           MOVE WS-TOTAL-FEES           TO CP-TOTAL-FEES
+           MOVE WS-TOTAL-INTEREST       TO CP-TOTAL-INTEREST
+           MOVE WS-RECON-TOTAL-DEBITS   TO CP-RECON-TOTAL-DEBITS
+           MOVE WS-RECON-TOTAL-CREDITS  TO CP-RECON-TOTAL-CREDITS
+           MOVE WS-BRANCH-RECON-COUNT   TO CP-BRANCH-COUNT
+           PERFORM 1295-SAVE-BRANCH-ENTRY
+               VARYING WS-BR-IDX FROM 1 BY 1
+               UNTIL WS-BR-IDX > WS-BRANCH-RECON-COUNT
+           STRING WS-CURRENT-DATE DELIMITED BY SIZE
+                  WS-CURRENT-TIME DELIMITED BY SIZE
+               INTO CP-CHECKPOINT-TIME
+           END-STRING
+           REWRITE CHECKPOINT-RECORD
+           IF NOT CHECKPOINT-OK
+               DISPLAY 'ERROR WRITING CHECKPOINT FILE: '
+                       WS-CHECKPOINT-STATUS
+           END-IF.
+
+       1295-SAVE-BRANCH-ENTRY.
+           SET CP-BR-IDX TO WS-BR-IDX
+           MOVE WS-BR-CODE (WS-BR-IDX)
+               TO CP-BR-CODE (CP-BR-IDX)
+           MOVE WS-BR-DEPOSITS (WS-BR-IDX)
+               TO CP-BR-DEPOSITS (CP-BR-IDX)
+           MOVE WS-BR-WITHDRAWALS (WS-BR-IDX)
+               TO CP-BR-WITHDRAWALS (CP-BR-IDX)
+           MOVE WS-BR-TRANSFERS-OUT (WS-BR-IDX)
+               TO CP-BR-TRANSFERS-OUT (CP-BR-IDX)
+           MOVE WS-BR-TRANSFERS-IN (WS-BR-IDX)
+               TO CP-BR-TRANSFERS-IN (CP-BR-IDX)
+           MOVE WS-BR-FEES (WS-BR-IDX)
+               TO CP-BR-FEES (CP-BR-IDX)
+           MOVE WS-BR-INTEREST (WS-BR-IDX)
+               TO CP-BR-INTEREST (CP-BR-IDX)
+           MOVE WS-BR-DEBITS (WS-BR-IDX)
+               TO CP-BR-DEBITS (CP-BR-IDX)
+           MOVE WS-BR-CREDITS (WS-BR-IDX)
+               TO CP-BR-CREDITS (CP-BR-IDX).
+
        1300-PRINT-HEADERS.
            MOVE WS-FORMATTED-DATE TO WS-RPT-DATE
            ADD 1 TO WS-PAGES-PRINTED
@@ -550,12 +977,21 @@
                IF ACCT-FOUND
                    PERFORM 2300-APPLY-TRANSACTION
                ELSE
+                   MOVE 'E001' TO WS-ERR-CODE-WORK
+                   MOVE 'ACCOUNT NOT FOUND' TO WS-ERR-MSG-WORK
                    PERFORM 7100-WRITE-ERROR
-                       'ACCOUNT NOT FOUND'
                END-IF
            ELSE
+               MOVE 'E002' TO WS-ERR-CODE-WORK
+               MOVE 'INVALID TRANSACTION CODE' TO WS-ERR-MSG-WORK
                PERFORM 7100-WRITE-ERROR
-                   'INVALID TRANSACTION CODE'
+           END-IF
+
+           DIVIDE WS-TRANS-READ BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER = ZEROS
+               PERFORM 1290-WRITE-CHECKPOINT
            END-IF
 
            PERFORM 1400-READ-TRANSACTION.
@@ -567,15 +1003,17 @@
            SET INVALID-TRANS TO TRUE
 
            IF TR-ACCT-NUMBER = ZEROS
+               MOVE 'E003' TO WS-ERR-CODE-WORK
+               MOVE 'ZERO ACCOUNT NUMBER' TO WS-ERR-MSG-WORK
                PERFORM 7100-WRITE-ERROR
-                   'ZERO ACCOUNT NUMBER'
                GO TO 2100-EXIT
            END-IF
 
            IF TR-AMOUNT < ZEROS
                IF NOT TR-ADJUSTMENT
+                   MOVE 'E004' TO WS-ERR-CODE-WORK
+                   MOVE 'NEGATIVE AMOUNT' TO WS-ERR-MSG-WORK
                    PERFORM 7100-WRITE-ERROR
-                       'NEGATIVE AMOUNT'
                    GO TO 2100-EXIT
                END-IF
            END-IF
@@ -617,20 +1055,29 @@
       *================================================================*
        2300-APPLY-TRANSACTION.
            IF ACCT-FROZEN
+               MOVE 'E005' TO WS-ERR-CODE-WORK
+               MOVE 'ACCOUNT IS FROZEN' TO WS-ERR-MSG-WORK
                PERFORM 7100-WRITE-ERROR
-                   'ACCOUNT IS FROZEN'
                GO TO 2300-EXIT
            END-IF
 
            IF ACCT-CLOSED
                IF NOT TR-ADJUSTMENT
+                   MOVE 'E006' TO WS-ERR-CODE-WORK
+                   MOVE 'ACCOUNT IS CLOSED' TO WS-ERR-MSG-WORK
                    PERFORM 7100-WRITE-ERROR
-                       'ACCOUNT IS CLOSED'
                    GO TO 2300-EXIT
                END-IF
            END-IF
 
            MOVE WS-BALANCE TO WS-SAVE-BALANCE
+           MOVE WS-RECON-TOTAL-DEBITS TO WS-SAVE-RECON-DEBITS
+           MOVE WS-RECON-TOTAL-CREDITS TO WS-SAVE-RECON-CREDITS
+           MOVE WS-TOTAL-DEPOSITS TO WS-SAVE-TOTAL-DEPOSITS
+           MOVE WS-TOTAL-WITHDRAWALS TO WS-SAVE-TOTAL-WITHDRAW
+           MOVE WS-TOTAL-TRANSFERS TO WS-SAVE-TOTAL-TRANSFER
+           MOVE WS-TOTAL-FEES TO WS-SAVE-TOTAL-FEES
+           MOVE WS-TOTAL-INTEREST TO WS-SAVE-TOTAL-INTEREST
 
            EVALUATE TRUE
                WHEN TR-DEPOSIT
@@ -642,7 +1089,11 @@
                WHEN TR-TRANSFER-IN
                    PERFORM 5500-PROCESS-TRANSFER-IN
                WHEN TR-PAYMENT
-                   PERFORM 4000-PROCESS-WITHDRAWAL
+                   IF ACCT-LOAN
+                       PERFORM 4500-PROCESS-LOAN-PAYMENT
+                   ELSE
+                       PERFORM 4000-PROCESS-WITHDRAWAL
+                   END-IF
                WHEN TR-FEE-CHARGE
                    PERFORM 6000-PROCESS-FEE
                WHEN TR-INTEREST-CREDIT
@@ -659,19 +1110,342 @@
                PERFORM 7000-UPDATE-MASTER
                PERFORM 7200-WRITE-AUDIT
                PERFORM 7300-WRITE-REPORT-LINE
+               PERFORM 2360-UPDATE-BRANCH-RECON
                ADD 1 TO WS-TRANS-PROCESSED
+               IF ONLINE-RUN
+                   PERFORM 2390-POST-ONLINE-CHECKPOINT
+               END-IF
            END-IF.
 
        2300-EXIT.
            EXIT.
 
+      *================================================================*
+      * PER-BRANCH RECONCILIATION ACCUMULATION                         *
+      *================================================================*
+       2360-UPDATE-BRANCH-RECON.
+           PERFORM 2370-FIND-OR-ADD-BRANCH
+           IF NOT BR-SLOT-FOUND
+               GO TO 2360-EXIT
+           END-IF
+
+           COMPUTE WS-BR-DEBITS (WS-BR-IDX) =
+               WS-BR-DEBITS (WS-BR-IDX)
+               + WS-RECON-TOTAL-DEBITS - WS-SAVE-RECON-DEBITS
+           COMPUTE WS-BR-CREDITS (WS-BR-IDX) =
+               WS-BR-CREDITS (WS-BR-IDX)
+               + WS-RECON-TOTAL-CREDITS - WS-SAVE-RECON-CREDITS
+
+           EVALUATE TRUE
+               WHEN TR-DEPOSIT
+                   ADD TR-AMOUNT TO WS-BR-DEPOSITS (WS-BR-IDX)
+               WHEN TR-PAYMENT AND ACCT-LOAN
+                   ADD TR-AMOUNT TO WS-BR-DEPOSITS (WS-BR-IDX)
+               WHEN TR-WITHDRAWAL OR TR-PAYMENT
+                   ADD TR-AMOUNT TO WS-BR-WITHDRAWALS (WS-BR-IDX)
+               WHEN TR-TRANSFER-OUT
+                   ADD WS-FX-REFERENCE-AMOUNT
+                       TO WS-BR-TRANSFERS-OUT (WS-BR-IDX)
+               WHEN TR-TRANSFER-IN
+                   ADD WS-FX-REFERENCE-AMOUNT
+                       TO WS-BR-TRANSFERS-IN (WS-BR-IDX)
+               WHEN TR-FEE-CHARGE
+                   ADD TR-AMOUNT TO WS-BR-FEES (WS-BR-IDX)
+               WHEN TR-INTEREST-CREDIT
+                   ADD TR-AMOUNT TO WS-BR-INTEREST (WS-BR-IDX)
+           END-EVALUATE.
+
+       2360-EXIT.
+           EXIT.
+
+       2370-FIND-OR-ADD-BRANCH.
+           SET BR-SLOT-NOT-FOUND TO TRUE
+           PERFORM 2380-CHECK-BRANCH-SLOT
+               VARYING WS-BR-IDX FROM 1 BY 1
+               UNTIL WS-BR-IDX > WS-BRANCH-RECON-COUNT
+                  OR BR-SLOT-FOUND
+
+           IF NOT BR-SLOT-FOUND
+               IF WS-BRANCH-RECON-COUNT < 50
+                   ADD 1 TO WS-BRANCH-RECON-COUNT
+                   SET WS-BR-IDX TO WS-BRANCH-RECON-COUNT
+                   MOVE TR-BRANCH-CODE TO WS-BR-CODE (WS-BR-IDX)
+                   SET BR-SLOT-FOUND TO TRUE
+               ELSE
+                   DISPLAY '*** BRANCH RECON TABLE FULL - BRANCH '
+                           TR-BRANCH-CODE ' NOT TRACKED ***'
+               END-IF
+           END-IF.
+
+       2380-CHECK-BRANCH-SLOT.
+           IF WS-BR-CODE (WS-BR-IDX) = TR-BRANCH-CODE
+               SET BR-SLOT-FOUND TO TRUE
+           END-IF.
+
+      *================================================================*
+      * ONLINE-TO-NIGHTLY RECONCILIATION BRIDGE                        *
+      * AN ONLINE POST HAS NO CHECKPOINT INTERVAL OF ITS OWN (IT IS    *
+      * ONE TRANSACTION PER RUN-UNIT), SO EACH ACCEPTED ONLINE         *
+      * TRANSACTION ADDS ITS OWN DELTA STRAIGHT INTO TODAY'S           *
+      * CHECKPOINT RECORD.  THIS WAY THE NIGHTLY RUN'S 1250-CHECK-     *
+      * RESTART/1260-RESTORE-CHECKPOINT PICKS UP ONLINE ACTIVITY THE   *
+      * SAME AS IT WOULD PICK UP A PRIOR, INTERRUPTED BATCH RUN, AND   *
+      * 8000-RECONCILIATION IS NEVER BLIND TO WHAT THE ONLINE SIDE     *
+      * POSTED DURING THE DAY.                                        *
+      *================================================================*
+       2390-POST-ONLINE-CHECKPOINT.
+           MOVE WS-CURRENT-DATE TO CP-RUN-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   SET CP-RECORD-NEW TO TRUE
+               NOT INVALID KEY
+                   SET CP-RECORD-EXISTING TO TRUE
+           END-READ
+
+           IF CP-RECORD-NEW
+               PERFORM 2392-INIT-ONLINE-CHECKPOINT
+           END-IF
+
+           COMPUTE CP-TOTAL-DEPOSITS = CP-TOTAL-DEPOSITS
+               + WS-TOTAL-DEPOSITS - WS-SAVE-TOTAL-DEPOSITS
+           COMPUTE CP-TOTAL-WITHDRAWALS = CP-TOTAL-WITHDRAWALS
+               + WS-TOTAL-WITHDRAWALS - WS-SAVE-TOTAL-WITHDRAW
+           COMPUTE CP-TOTAL-TRANSFERS = CP-TOTAL-TRANSFERS
+               + WS-TOTAL-TRANSFERS - WS-SAVE-TOTAL-TRANSFER
+           COMPUTE CP-TOTAL-FEES = CP-TOTAL-FEES
+               + WS-TOTAL-FEES - WS-SAVE-TOTAL-FEES
+           COMPUTE CP-TOTAL-INTEREST = CP-TOTAL-INTEREST
+               + WS-TOTAL-INTEREST - WS-SAVE-TOTAL-INTEREST
+           COMPUTE CP-RECON-TOTAL-DEBITS = CP-RECON-TOTAL-DEBITS
+               + WS-RECON-TOTAL-DEBITS - WS-SAVE-RECON-DEBITS
+           COMPUTE CP-RECON-TOTAL-CREDITS = CP-RECON-TOTAL-CREDITS
+               + WS-RECON-TOTAL-CREDITS - WS-SAVE-RECON-CREDITS
+
+           PERFORM 2394-FIND-OR-ADD-CP-BRANCH
+           IF BR-SLOT-FOUND
+               PERFORM 2396-UPDATE-CP-BRANCH-RECON
+           END-IF
+
+           STRING WS-CURRENT-DATE DELIMITED BY SIZE
+                  WS-CURRENT-TIME DELIMITED BY SIZE
+               INTO CP-CHECKPOINT-TIME
+           END-STRING
+
+           IF CP-RECORD-NEW
+               WRITE CHECKPOINT-RECORD
+           ELSE
+               REWRITE CHECKPOINT-RECORD
+           END-IF
+           IF NOT CHECKPOINT-OK
+               DISPLAY 'ERROR WRITING CHECKPOINT FILE: '
+                       WS-CHECKPOINT-STATUS
+           END-IF.
+
+       2392-INIT-ONLINE-CHECKPOINT.
+           MOVE WS-CURRENT-DATE TO CP-RUN-ID
+           SET CP-INCOMPLETE TO TRUE
+           MOVE ZEROS TO CP-LAST-TRANS-READ
+           MOVE ZEROS TO CP-TOTAL-DEPOSITS
+           MOVE ZEROS TO CP-TOTAL-WITHDRAWALS
+           MOVE ZEROS TO CP-TOTAL-TRANSFERS
+           MOVE ZEROS TO CP-TOTAL-FEES
+           MOVE ZEROS TO CP-TOTAL-INTEREST
+           MOVE ZEROS TO CP-RECON-TOTAL-DEBITS
+           MOVE ZEROS TO CP-RECON-TOTAL-CREDITS
+           MOVE ZEROS TO CP-BRANCH-COUNT.
+
+       2394-FIND-OR-ADD-CP-BRANCH.
+           SET BR-SLOT-NOT-FOUND TO TRUE
+           PERFORM 2395-CHECK-CP-BRANCH-SLOT
+               VARYING CP-BR-IDX FROM 1 BY 1
+               UNTIL CP-BR-IDX > CP-BRANCH-COUNT
+                  OR BR-SLOT-FOUND
+
+           IF NOT BR-SLOT-FOUND
+               IF CP-BRANCH-COUNT < 50
+                   ADD 1 TO CP-BRANCH-COUNT
+                   SET CP-BR-IDX TO CP-BRANCH-COUNT
+                   MOVE TR-BRANCH-CODE TO CP-BR-CODE (CP-BR-IDX)
+                   MOVE ZEROS TO CP-BR-DEPOSITS (CP-BR-IDX)
+                   MOVE ZEROS TO CP-BR-WITHDRAWALS (CP-BR-IDX)
+                   MOVE ZEROS TO CP-BR-TRANSFERS-OUT (CP-BR-IDX)
+                   MOVE ZEROS TO CP-BR-TRANSFERS-IN (CP-BR-IDX)
+                   MOVE ZEROS TO CP-BR-FEES (CP-BR-IDX)
+                   MOVE ZEROS TO CP-BR-INTEREST (CP-BR-IDX)
+                   MOVE ZEROS TO CP-BR-DEBITS (CP-BR-IDX)
+                   MOVE ZEROS TO CP-BR-CREDITS (CP-BR-IDX)
+                   SET BR-SLOT-FOUND TO TRUE
+               ELSE
+                   DISPLAY '*** CHECKPOINT BRANCH TABLE FULL - BRANCH '
+                           TR-BRANCH-CODE ' NOT TRACKED ***'
+               END-IF
+           END-IF.
+
+       2395-CHECK-CP-BRANCH-SLOT.
+           IF CP-BR-CODE (CP-BR-IDX) = TR-BRANCH-CODE
+               SET BR-SLOT-FOUND TO TRUE
+           END-IF.
+
+       2396-UPDATE-CP-BRANCH-RECON.
+           COMPUTE CP-BR-DEBITS (CP-BR-IDX) = CP-BR-DEBITS (CP-BR-IDX)
+               + WS-RECON-TOTAL-DEBITS - WS-SAVE-RECON-DEBITS
+           COMPUTE CP-BR-CREDITS (CP-BR-IDX) = CP-BR-CREDITS (CP-BR-IDX)
+               + WS-RECON-TOTAL-CREDITS - WS-SAVE-RECON-CREDITS
+
+           EVALUATE TRUE
+               WHEN TR-DEPOSIT
+                   ADD TR-AMOUNT TO CP-BR-DEPOSITS (CP-BR-IDX)
+               WHEN TR-PAYMENT AND ACCT-LOAN
+                   ADD TR-AMOUNT TO CP-BR-DEPOSITS (CP-BR-IDX)
+               WHEN TR-WITHDRAWAL OR TR-PAYMENT
+                   ADD TR-AMOUNT TO CP-BR-WITHDRAWALS (CP-BR-IDX)
+               WHEN TR-TRANSFER-OUT
+                   ADD WS-FX-REFERENCE-AMOUNT
+                       TO CP-BR-TRANSFERS-OUT (CP-BR-IDX)
+               WHEN TR-TRANSFER-IN
+                   ADD WS-FX-REFERENCE-AMOUNT
+                       TO CP-BR-TRANSFERS-IN (CP-BR-IDX)
+               WHEN TR-FEE-CHARGE
+                   ADD TR-AMOUNT TO CP-BR-FEES (CP-BR-IDX)
+               WHEN TR-INTEREST-CREDIT
+                   ADD TR-AMOUNT TO CP-BR-INTEREST (CP-BR-IDX)
+           END-EVALUATE.
+
+      *================================================================*
+      * ONLINE SINGLE-TRANSACTION POSTING ENTRY POINT                  *
+      * CALLABLE BY A TELLER/ATM FRONT END TO POST ONE TRANSACTION     *
+      * IMMEDIATELY AGAINST ACCTMAST, REUSING THE SAME LOOKUP/APPLY    *
+      * LOGIC AS THE NIGHTLY BATCH                                     *
+      *================================================================*
+       2400-ONLINE-POST-TRANSACTION.
+       ENTRY 'ONLINE-POST-TRANS' USING OT-ONLINE-REQUEST
+                                        OT-ONLINE-RESPONSE
+
+           SET ONLINE-RUN TO TRUE
+           PERFORM 2410-ONLINE-OPEN-FILES
+           PERFORM 1200-GET-DATE-TIME
+           PERFORM 2420-ONLINE-BUILD-TRANSACTION
+
+           SET ACCT-NOT-FOUND      TO TRUE
+           SET INVALID-TRANS       TO TRUE
+           SET NO-PROCESSING-ERROR TO TRUE
+
+           PERFORM 2100-VALIDATE-TRANSACTION
+           IF VALID-TRANS
+               PERFORM 2200-LOOKUP-ACCOUNT
+               IF ACCT-FOUND
+                   PERFORM 2300-APPLY-TRANSACTION
+               ELSE
+                   MOVE 'E001' TO WS-ERR-CODE-WORK
+                   MOVE 'ACCOUNT NOT FOUND' TO WS-ERR-MSG-WORK
+                   PERFORM 7100-WRITE-ERROR
+                   SET PROCESSING-ERROR TO TRUE
+               END-IF
+           ELSE
+               MOVE 'E002' TO WS-ERR-CODE-WORK
+               MOVE 'INVALID TRANSACTION CODE' TO WS-ERR-MSG-WORK
+               PERFORM 7100-WRITE-ERROR
+               SET PROCESSING-ERROR TO TRUE
+           END-IF
+
+           PERFORM 2430-ONLINE-BUILD-RESPONSE
+           PERFORM 2440-ONLINE-CLOSE-FILES
+
+           GOBACK.
+
+       2410-ONLINE-OPEN-FILES.
+           OPEN I-O MASTER-FILE
+           IF NOT MASTER-OK
+               DISPLAY 'ERROR OPENING MASTER FILE: ' WS-MASTER-STATUS
+               SET PROCESSING-ERROR TO TRUE
+           END-IF
+
+           OPEN EXTEND AUDIT-FILE
+           IF NOT AUDIT-OK
+               DISPLAY 'ERROR OPENING AUDIT FILE: ' WS-AUDIT-STATUS
+           END-IF
+
+           OPEN EXTEND ERROR-FILE
+           IF NOT ERROR-OK
+               DISPLAY 'ERROR OPENING ERROR FILE: ' WS-ERROR-STATUS
+           END-IF
+
+           OPEN EXTEND REPORT-FILE
+           IF NOT REPORT-OK
+               DISPLAY 'ERROR OPENING REPORT FILE: ' WS-REPORT-STATUS
+           END-IF
+
+           OPEN I-O CHECK-REGISTER-FILE
+           IF CHECK-REG-NEW-FILE
+               OPEN OUTPUT CHECK-REGISTER-FILE
+               CLOSE CHECK-REGISTER-FILE
+               OPEN I-O CHECK-REGISTER-FILE
+           END-IF
+           IF NOT CHECK-REG-OK
+               DISPLAY 'ERROR OPENING CHECK REGISTER FILE: '
+                       WS-CHECK-REG-STATUS
+           END-IF
+
+           OPEN I-O CHECKPOINT-FILE
+           IF CHECKPOINT-NEW-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           IF NOT CHECKPOINT-OK
+               DISPLAY 'ERROR OPENING CHECKPOINT FILE: '
+                       WS-CHECKPOINT-STATUS
+           END-IF.
+
+       2420-ONLINE-BUILD-TRANSACTION.
+           MOVE OT-ACCT-NUMBER   TO TR-ACCT-NUMBER
+           MOVE OT-TRANS-CODE    TO TR-TRANS-CODE
+           MOVE OT-AMOUNT        TO TR-AMOUNT
+           MOVE WS-CURRENT-DATE  TO TR-TRANS-DATE
+           MOVE WS-CURRENT-TIME  TO TR-TRANS-TIME
+           MOVE OT-BRANCH-CODE   TO TR-BRANCH-CODE
+           MOVE OT-TELLER-ID     TO TR-TELLER-ID
+           MOVE OT-REFERENCE-NUM TO TR-REFERENCE-NUM
+           MOVE OT-TARGET-ACCT   TO TR-TARGET-ACCT
+           MOVE OT-DESCRIPTION   TO TR-DESCRIPTION
+           MOVE OT-CHECK-NUMBER  TO TR-CHECK-NUMBER
+           MOVE SPACES           TO TR-AUTHORIZATION
+           MOVE OT-SOURCE-CODE   TO TR-SOURCE-CODE
+           MOVE OT-CURRENCY-CODE TO TR-CURRENCY-CODE.
+
+       2430-ONLINE-BUILD-RESPONSE.
+           IF PROCESSING-ERROR
+               SET OT-REJECTED TO TRUE
+               MOVE WS-ERR-MSG-WORK TO OT-RESPONSE-MESSAGE
+           ELSE
+               SET OT-ACCEPTED TO TRUE
+               MOVE 'TRANSACTION POSTED' TO OT-RESPONSE-MESSAGE
+           END-IF
+
+           IF ACCT-FOUND
+               MOVE WS-BALANCE TO OT-NEW-BALANCE
+               MOVE WS-AVAILABLE-BALANCE TO OT-NEW-AVAILABLE-BAL
+           ELSE
+               MOVE ZEROS TO OT-NEW-BALANCE
+               MOVE ZEROS TO OT-NEW-AVAILABLE-BAL
+           END-IF.
+
+       2440-ONLINE-CLOSE-FILES.
+           CLOSE MASTER-FILE
+           CLOSE AUDIT-FILE
+           CLOSE ERROR-FILE
+           CLOSE REPORT-FILE
+           CLOSE CHECK-REGISTER-FILE
+           CLOSE CHECKPOINT-FILE.
+
       *================================================================*
       * DEPOSIT PROCESSING                                             *
       *================================================================*
        3000-PROCESS-DEPOSIT.
            IF TR-AMOUNT = ZEROS
+               MOVE 'E007' TO WS-ERR-CODE-WORK
+               MOVE 'ZERO DEPOSIT AMOUNT' TO WS-ERR-MSG-WORK
                PERFORM 7100-WRITE-ERROR
-                   'ZERO DEPOSIT AMOUNT'
                SET PROCESSING-ERROR TO TRUE
                GO TO 3000-EXIT
            END-IF
@@ -689,13 +1463,61 @@
        3000-EXIT.
            EXIT.
 
+      *================================================================*
+      * POSITIVE PAY CHECK REGISTER VALIDATION                         *
+      *================================================================*
+       2150-VALIDATE-CHECK-NUMBER.
+           IF TR-CHECK-NUMBER = ZEROS
+               GO TO 2150-EXIT
+           END-IF
+
+           MOVE TR-CHECK-NUMBER TO CK-CHECK-NUMBER
+           READ CHECK-REGISTER-FILE
+               INVALID KEY
+                   MOVE 'E021' TO WS-ERR-CODE-WORK
+                   MOVE 'CHECK NUMBER NOT IN ISSUED REGISTER'
+                       TO WS-ERR-MSG-WORK
+                   PERFORM 7100-WRITE-ERROR
+                   SET PROCESSING-ERROR TO TRUE
+               NOT INVALID KEY
+                   IF CK-PAID OR CK-VOID
+                       MOVE 'E022' TO WS-ERR-CODE-WORK
+                       MOVE 'CHECK ALREADY PAID OR VOIDED'
+                           TO WS-ERR-MSG-WORK
+                       PERFORM 7100-WRITE-ERROR
+                       SET PROCESSING-ERROR TO TRUE
+                   ELSE
+                       IF CK-ACCT-NUMBER NOT = TR-ACCT-NUMBER
+                           MOVE 'E023' TO WS-ERR-CODE-WORK
+                           MOVE 'CHECK NUMBER ACCOUNT MISMATCH'
+                               TO WS-ERR-MSG-WORK
+                           PERFORM 7100-WRITE-ERROR
+                           SET PROCESSING-ERROR TO TRUE
+                       ELSE
+      *                    CHECK ITSELF IS GOOD - NOT MARKED PAID
+      *                    UNTIL THE WITHDRAWAL ACTUALLY POSTS, SEE
+      *                    4050-MARK-CHECK-PAID
+                           CONTINUE
+                       END-IF
+                   END-IF
+           END-READ.
+
+       2150-EXIT.
+           EXIT.
+
       *================================================================*
       * WITHDRAWAL PROCESSING                                         *
       *================================================================*
        4000-PROCESS-WITHDRAWAL.
+           PERFORM 2150-VALIDATE-CHECK-NUMBER THRU 2150-EXIT
+           IF PROCESSING-ERROR
+               GO TO 4000-EXIT
+           END-IF
+
            IF TR-AMOUNT = ZEROS
+               MOVE 'E008' TO WS-ERR-CODE-WORK
+               MOVE 'ZERO WITHDRAWAL AMOUNT' TO WS-ERR-MSG-WORK
                PERFORM 7100-WRITE-ERROR
-                   'ZERO WITHDRAWAL AMOUNT'
                SET PROCESSING-ERROR TO TRUE
                GO TO 4000-EXIT
            END-IF
@@ -703,8 +1525,9 @@
       *    CHECK DAILY WITHDRAWAL LIMITS
            IF SRC-ATM
                IF TR-AMOUNT > WS-DAILY-LIMIT-ATM
+                   MOVE 'E009' TO WS-ERR-CODE-WORK
+                   MOVE 'ATM DAILY LIMIT EXCEEDED' TO WS-ERR-MSG-WORK
                    PERFORM 7100-WRITE-ERROR
-                       'ATM DAILY LIMIT EXCEEDED'
                    SET PROCESSING-ERROR TO TRUE
                    GO TO 4000-EXIT
                END-IF
@@ -712,8 +1535,9 @@
 
            ADD TR-AMOUNT TO WS-DAILY-WITHDRAWAL-AMT
            IF WS-DAILY-WITHDRAWAL-AMT > WS-MAX-DAILY-WD
+               MOVE 'E010' TO WS-ERR-CODE-WORK
+               MOVE 'DAILY WITHDRAWAL LIMIT EXCEEDED' TO WS-ERR-MSG-WORK
                PERFORM 7100-WRITE-ERROR
-                   'DAILY WITHDRAWAL LIMIT EXCEEDED'
                SUBTRACT TR-AMOUNT FROM WS-DAILY-WITHDRAWAL-AMT
                SET PROCESSING-ERROR TO TRUE
                GO TO 4000-EXIT
@@ -721,8 +1545,9 @@
 
            ADD 1 TO WS-DAILY-WITHDRAWAL-CNT
            IF WS-DAILY-WITHDRAWAL-CNT > WS-MAX-DAILY-WD-COUNT
+               MOVE 'E011' TO WS-ERR-CODE-WORK
+               MOVE 'DAILY WITHDRAWAL COUNT EXCEEDED' TO WS-ERR-MSG-WORK
                PERFORM 7100-WRITE-ERROR
-                   'DAILY WITHDRAWAL COUNT EXCEEDED'
                SUBTRACT 1 FROM WS-DAILY-WITHDRAWAL-CNT
                SET PROCESSING-ERROR TO TRUE
                GO TO 4000-EXIT
@@ -738,8 +1563,10 @@
                    COMPUTE WS-WORK-AMOUNT =
                        WS-AVAILABLE-BALANCE + WS-OVERDRAFT-LIMIT
                    IF TR-AMOUNT > WS-WORK-AMOUNT
+                       MOVE 'E012' TO WS-ERR-CODE-WORK
+                       MOVE 'INSUFFICIENT FUNDS WITH OVERDRAFT'
+                           TO WS-ERR-MSG-WORK
                        PERFORM 7100-WRITE-ERROR
-                           'INSUFFICIENT FUNDS WITH OVERDRAFT'
                        SET PROCESSING-ERROR TO TRUE
                        GO TO 4000-EXIT
                    ELSE
@@ -750,8 +1577,9 @@
                            TO WS-TOTAL-FEES
                    END-IF
                ELSE
+                   MOVE 'E013' TO WS-ERR-CODE-WORK
+                   MOVE 'INSUFFICIENT FUNDS' TO WS-ERR-MSG-WORK
                    PERFORM 7100-WRITE-ERROR
-                       'INSUFFICIENT FUNDS'
                    SET PROCESSING-ERROR TO TRUE
                    GO TO 4000-EXIT
                END-IF
@@ -776,48 +1604,127 @@
            ADD TR-AMOUNT TO WS-RECON-TOTAL-DEBITS
            ADD 1 TO WS-WITHDRAWAL-COUNT
 
+           PERFORM 4050-MARK-CHECK-PAID
+
            MOVE WS-CURRENT-DATE TO WS-LAST-ACTIVITY-DATE
            SET NO-PROCESSING-ERROR TO TRUE.
 
        4000-EXIT.
            EXIT.
 
+      *================================================================*
+      * MARK THE ISSUED CHECK PAID - ONLY ONCE THE WITHDRAWAL HAS      *
+      * CLEARED EVERY OTHER CHECK, SO A CHECK IS NEVER SHOWN PAID FOR  *
+      * A WITHDRAWAL THAT WAS LATER REJECTED                           *
+      *================================================================*
+       4050-MARK-CHECK-PAID.
+           IF TR-CHECK-NUMBER NOT = ZEROS
+               SET CK-PAID TO TRUE
+               REWRITE CHECK-REGISTER-RECORD
+           END-IF.
+
+      *================================================================*
+      * LOAN PAYMENT PROCESSING - INTEREST FIRST, PRINCIPAL SECOND     *
+      *================================================================*
+       4500-PROCESS-LOAN-PAYMENT.
+           IF TR-AMOUNT = ZEROS
+               MOVE 'E024' TO WS-ERR-CODE-WORK
+               MOVE 'ZERO LOAN PAYMENT AMOUNT' TO WS-ERR-MSG-WORK
+               PERFORM 7100-WRITE-ERROR
+               SET PROCESSING-ERROR TO TRUE
+               GO TO 4500-EXIT
+           END-IF
+
+           IF TR-AMOUNT NOT = WS-LOAN-PAYMENT-AMT
+               MOVE 'E025' TO WS-ERR-CODE-WORK
+               MOVE 'PAYMENT DOES NOT MATCH SCHEDULED AMOUNT'
+                   TO WS-ERR-MSG-WORK
+               PERFORM 7100-WRITE-ERROR
+               SET PROCESSING-ERROR TO TRUE
+               GO TO 4500-EXIT
+           END-IF
+
+      *    ACCRUE INTEREST SINCE LAST PAYMENT ON A 30-DAY CYCLE
+           MOVE WS-INTEREST-RATE TO WS-INT-ANNUAL-RATE
+           DIVIDE WS-INT-ANNUAL-RATE BY 365
+               GIVING WS-INT-DAILY-RATE ROUNDED
+           MOVE 30 TO WS-INT-DAYS
+           MOVE WS-BALANCE TO WS-INT-PRINCIPAL
+           COMPUTE WS-LOAN-INT-DUE ROUNDED =
+               WS-INT-PRINCIPAL * WS-INT-DAILY-RATE * WS-INT-DAYS
+
+           IF TR-AMOUNT < WS-LOAN-INT-DUE
+               MOVE 'E026' TO WS-ERR-CODE-WORK
+               MOVE 'PAYMENT LESS THAN ACCRUED INTEREST'
+                   TO WS-ERR-MSG-WORK
+               PERFORM 7100-WRITE-ERROR
+               SET PROCESSING-ERROR TO TRUE
+               GO TO 4500-EXIT
+           END-IF
+
+      *    APPLY INTEREST FIRST, REMAINDER REDUCES PRINCIPAL
+           COMPUTE WS-LOAN-PRIN-PORTION = TR-AMOUNT - WS-LOAN-INT-DUE
+
+           SUBTRACT WS-LOAN-PRIN-PORTION FROM WS-BALANCE
+           SUBTRACT WS-LOAN-PRIN-PORTION FROM WS-AVAILABLE-BALANCE
+
+           ADD WS-LOAN-INT-DUE TO WS-TOTAL-INTEREST
+      *    PRINCIPAL PORTION IS A CREDIT LIKE ANY OTHER PAYMENT, SAME
+      *    TREATMENT AS 2360-UPDATE-BRANCH-RECON GIVES TR-PAYMENT
+           ADD WS-LOAN-PRIN-PORTION TO WS-TOTAL-DEPOSITS
+           ADD TR-AMOUNT TO WS-RECON-TOTAL-CREDITS
+
+           MOVE WS-CURRENT-DATE TO WS-LAST-ACTIVITY-DATE
+           SET NO-PROCESSING-ERROR TO TRUE.
+
+       4500-EXIT.
+           EXIT.
+
       *================================================================*
       * TRANSFER OUT PROCESSING                                        *
       *================================================================*
        5000-PROCESS-TRANSFER-OUT.
            IF TR-AMOUNT = ZEROS
+               MOVE 'E014' TO WS-ERR-CODE-WORK
+               MOVE 'ZERO TRANSFER AMOUNT' TO WS-ERR-MSG-WORK
                PERFORM 7100-WRITE-ERROR
-                   'ZERO TRANSFER AMOUNT'
                SET PROCESSING-ERROR TO TRUE
                GO TO 5000-EXIT
            END-IF
 
-           IF TR-AMOUNT > WS-MAX-TRANSFER-AMT
+           IF TR-TARGET-ACCT = ZEROS
+               MOVE 'E016' TO WS-ERR-CODE-WORK
+               MOVE 'NO TARGET ACCOUNT FOR TRANSFER' TO WS-ERR-MSG-WORK
                PERFORM 7100-WRITE-ERROR
-                   'TRANSFER AMOUNT EXCEEDS LIMIT'
                SET PROCESSING-ERROR TO TRUE
                GO TO 5000-EXIT
            END-IF
 
-           IF TR-TARGET-ACCT = ZEROS
+           IF TR-TARGET-ACCT = TR-ACCT-NUMBER
+               MOVE 'E017' TO WS-ERR-CODE-WORK
+               MOVE 'CANNOT TRANSFER TO SAME ACCOUNT' TO WS-ERR-MSG-WORK
                PERFORM 7100-WRITE-ERROR
-                   'NO TARGET ACCOUNT FOR TRANSFER'
                SET PROCESSING-ERROR TO TRUE
                GO TO 5000-EXIT
            END-IF
 
-           IF TR-TARGET-ACCT = TR-ACCT-NUMBER
+      *    CONVERT TRANSACTION CURRENCY TO THE SOURCE ACCOUNT'S NATIVE
+      *    CURRENCY AT THE RATE IN EFFECT ON TR-TRANS-DATE
+           PERFORM 5100-CONVERT-TRANSFER-AMOUNT
+
+           IF WS-CONVERTED-AMOUNT > WS-MAX-TRANSFER-AMT
+               MOVE 'E015' TO WS-ERR-CODE-WORK
+               MOVE 'TRANSFER AMOUNT EXCEEDS LIMIT' TO WS-ERR-MSG-WORK
                PERFORM 7100-WRITE-ERROR
-                   'CANNOT TRANSFER TO SAME ACCOUNT'
                SET PROCESSING-ERROR TO TRUE
                GO TO 5000-EXIT
            END-IF
 
       *    VERIFY SUFFICIENT FUNDS
-           IF TR-AMOUNT > WS-AVAILABLE-BALANCE
+           IF WS-CONVERTED-AMOUNT > WS-AVAILABLE-BALANCE
+               MOVE 'E018' TO WS-ERR-CODE-WORK
+               MOVE 'INSUFFICIENT FUNDS FOR TRANSFER' TO WS-ERR-MSG-WORK
                PERFORM 7100-WRITE-ERROR
-                   'INSUFFICIENT FUNDS FOR TRANSFER'
                SET PROCESSING-ERROR TO TRUE
                GO TO 5000-EXIT
            END-IF
@@ -828,11 +1735,11 @@
                ADD WS-WIRE-FEE-DOMESTIC TO WS-TOTAL-FEES
            END-IF
 
-           SUBTRACT TR-AMOUNT FROM WS-BALANCE
-           SUBTRACT TR-AMOUNT FROM WS-AVAILABLE-BALANCE
+           SUBTRACT WS-CONVERTED-AMOUNT FROM WS-BALANCE
+           SUBTRACT WS-CONVERTED-AMOUNT FROM WS-AVAILABLE-BALANCE
 
-           ADD TR-AMOUNT TO WS-TOTAL-TRANSFERS
-           ADD TR-AMOUNT TO WS-RECON-TOTAL-DEBITS
+           ADD WS-CONVERTED-AMOUNT TO WS-TOTAL-TRANSFERS
+           ADD WS-FX-REFERENCE-AMOUNT TO WS-RECON-TOTAL-DEBITS
            ADD 1 TO WS-TRANSFER-COUNT
 
            MOVE WS-CURRENT-DATE TO WS-LAST-ACTIVITY-DATE
@@ -841,14 +1748,56 @@
        5000-EXIT.
            EXIT.
 
+      *================================================================*
+      * FX RATE CONVERSION                                             *
+      *================================================================*
+       5100-CONVERT-TRANSFER-AMOUNT.
+           MOVE TR-CURRENCY-CODE TO WS-FX-LOOKUP-CODE
+           PERFORM 5110-LOOKUP-FX-RATE
+           IF FX-RATE-FOUND
+               MOVE WS-FX-LOOKUP-RATE TO WS-FX-SOURCE-RATE
+           ELSE
+               MOVE 1.000000 TO WS-FX-SOURCE-RATE
+           END-IF
+
+           MOVE WS-CURRENCY-CODE TO WS-FX-LOOKUP-CODE
+           PERFORM 5110-LOOKUP-FX-RATE
+           IF FX-RATE-FOUND
+               MOVE WS-FX-LOOKUP-RATE TO WS-FX-TARGET-RATE
+           ELSE
+               MOVE 1.000000 TO WS-FX-TARGET-RATE
+           END-IF
+
+           COMPUTE WS-CONVERTED-AMOUNT ROUNDED =
+               (TR-AMOUNT * WS-FX-SOURCE-RATE) / WS-FX-TARGET-RATE
+
+      *    RESTATE IN USD SO BOTH LEGS OF A TRANSFER CONTRIBUTE THE
+      *    SAME FIGURE TO THE RECONCILIATION TOTALS
+           COMPUTE WS-FX-REFERENCE-AMOUNT ROUNDED =
+               TR-AMOUNT * WS-FX-SOURCE-RATE.
+
+       5110-LOOKUP-FX-RATE.
+           SET FX-RATE-NOT-FOUND TO TRUE
+           PERFORM 5120-CHECK-FX-ENTRY
+               VARYING WS-FX-IDX FROM 1 BY 1
+               UNTIL WS-FX-IDX > 5 OR FX-RATE-FOUND.
+
+       5120-CHECK-FX-ENTRY.
+           IF WS-FX-CURRENCY (WS-FX-IDX) = WS-FX-LOOKUP-CODE
+               MOVE WS-FX-RATE-TO-USD (WS-FX-IDX) TO WS-FX-LOOKUP-RATE
+               SET FX-RATE-FOUND TO TRUE
+           END-IF.
+
       *================================================================*
       * TRANSFER IN PROCESSING                                         *
       *================================================================*
        5500-PROCESS-TRANSFER-IN.
-           ADD TR-AMOUNT TO WS-BALANCE
-           ADD TR-AMOUNT TO WS-AVAILABLE-BALANCE
+           PERFORM 5100-CONVERT-TRANSFER-AMOUNT
 
-           ADD TR-AMOUNT TO WS-RECON-TOTAL-CREDITS
+           ADD WS-CONVERTED-AMOUNT TO WS-BALANCE
+           ADD WS-CONVERTED-AMOUNT TO WS-AVAILABLE-BALANCE
+
+           ADD WS-FX-REFERENCE-AMOUNT TO WS-RECON-TOTAL-CREDITS
            ADD 1 TO WS-TRANSFER-COUNT
 
            MOVE WS-CURRENT-DATE TO WS-LAST-ACTIVITY-DATE
@@ -934,15 +1883,17 @@
       *================================================================*
        6900-PROCESS-CLOSE.
            IF WS-BALANCE NOT = ZEROS
+               MOVE 'E019' TO WS-ERR-CODE-WORK
+               MOVE 'CANNOT CLOSE - NON-ZERO BALANCE' TO WS-ERR-MSG-WORK
                PERFORM 7100-WRITE-ERROR
-                   'CANNOT CLOSE - NON-ZERO BALANCE'
                SET PROCESSING-ERROR TO TRUE
                GO TO 6900-EXIT
            END-IF
 
            IF WS-HOLD-AMOUNT > ZEROS
+               MOVE 'E020' TO WS-ERR-CODE-WORK
+               MOVE 'CANNOT CLOSE - HOLDS EXIST' TO WS-ERR-MSG-WORK
                PERFORM 7100-WRITE-ERROR
-                   'CANNOT CLOSE - HOLDS EXIST'
                SET PROCESSING-ERROR TO TRUE
                GO TO 6900-EXIT
            END-IF
@@ -972,8 +1923,8 @@
            MOVE WS-TIMESTAMP TO ER-TIMESTAMP
            MOVE TR-ACCT-NUMBER TO ER-ACCT-NUMBER
            MOVE TR-TRANS-CODE TO ER-TRANS-CODE
-           MOVE 'E001' TO ER-ERROR-CODE
-           MOVE SPACES TO ER-ERROR-MESSAGE
+           MOVE WS-ERR-CODE-WORK TO ER-ERROR-CODE
+           MOVE WS-ERR-MSG-WORK TO ER-ERROR-MESSAGE
            WRITE ERROR-RECORD
            IF NOT ERROR-OK
                DISPLAY 'ERROR WRITING ERROR FILE: '
@@ -1028,22 +1979,23 @@
 
            IF WS-RECON-DIFFERENCE = WS-NET-ACTIVITY
                SET RECON-BALANCED TO TRUE
-               MOVE 'BALANCED' TO WS-RECON-STATUS
+               MOVE 'BALANCED' TO WS-RECON-STATUS-TEXT
            ELSE
                SET RECON-OUT-OF-BAL TO TRUE
-               MOVE 'OUT OF BAL' TO WS-RECON-STATUS
+               MOVE 'OUT OF BAL' TO WS-RECON-STATUS-TEXT
                DISPLAY '*** RECONCILIATION OUT OF BALANCE ***'
                DISPLAY 'NET ACTIVITY: ' WS-NET-ACTIVITY
                DISPLAY 'RECON DIFF:   ' WS-RECON-DIFFERENCE
            END-IF
 
-           PERFORM 8100-WRITE-RECON-REPORT.
+           PERFORM 8100-WRITE-RECON-REPORT
+           PERFORM 8050-BRANCH-RECONCILIATION.
 
        8100-WRITE-RECON-REPORT.
            MOVE SPACES TO RECON-RECORD
            STRING 'RECONCILIATION STATUS: '
                   DELIMITED BY SIZE
-                  WS-RECON-STATUS
+                  WS-RECON-STATUS-TEXT
                   DELIMITED BY SIZE
                INTO RECON-RECORD
            END-STRING
@@ -1079,14 +2031,134 @@
            END-STRING
            WRITE RECON-RECORD.
 
+      *================================================================*
+      * PER-BRANCH RECONCILIATION BREAKDOWN                            *
+      *================================================================*
+       8050-BRANCH-RECONCILIATION.
+           MOVE SPACES TO RECON-RECORD
+           STRING 'PER-BRANCH RECONCILIATION BREAKDOWN'
+                  DELIMITED BY SIZE
+               INTO RECON-RECORD
+           END-STRING
+           WRITE RECON-RECORD
+
+           PERFORM 8060-RECON-ONE-BRANCH
+               VARYING WS-BR-IDX FROM 1 BY 1
+               UNTIL WS-BR-IDX > WS-BRANCH-RECON-COUNT.
+
+       8060-RECON-ONE-BRANCH.
+      *    TRANSFERS MUST BE IN THE NET FIGURE HERE EVEN THOUGH THE
+      *    SYSTEM-WIDE WS-NET-ACTIVITY EXCLUDES THEM - A BRANCH'S OWN
+      *    DEBIT/CREDIT LEG OF AN INTER-BRANCH TRANSFER DOES NOT NET
+      *    TO ZERO WITHIN THIS BRANCH, ONLY ACROSS ALL BRANCHES
+           COMPUTE WS-BR-NET (WS-BR-IDX) =
+               WS-BR-DEPOSITS (WS-BR-IDX)
+               + WS-BR-INTEREST (WS-BR-IDX)
+               + WS-BR-TRANSFERS-IN (WS-BR-IDX)
+               - WS-BR-WITHDRAWALS (WS-BR-IDX)
+               - WS-BR-FEES (WS-BR-IDX)
+               - WS-BR-TRANSFERS-OUT (WS-BR-IDX)
+
+           COMPUTE WS-BR-DIFFERENCE (WS-BR-IDX) =
+               WS-BR-CREDITS (WS-BR-IDX) - WS-BR-DEBITS (WS-BR-IDX)
+
+           IF WS-BR-DIFFERENCE (WS-BR-IDX) = WS-BR-NET (WS-BR-IDX)
+               SET BR-BALANCED (WS-BR-IDX) TO TRUE
+           ELSE
+               SET BR-OUT-OF-BAL (WS-BR-IDX) TO TRUE
+           END-IF
+
+           PERFORM 8070-WRITE-BRANCH-RECON-LINE.
+
+       8070-WRITE-BRANCH-RECON-LINE.
+           MOVE SPACES TO RECON-RECORD
+           MOVE WS-BR-CREDITS (WS-BR-IDX) TO WS-DISPLAY-AMOUNT
+           STRING 'BRANCH '
+                  DELIMITED BY SIZE
+                  WS-BR-CODE (WS-BR-IDX)
+                  DELIMITED BY SIZE
+                  ' CREDITS: '
+                  DELIMITED BY SIZE
+                  WS-DISPLAY-AMOUNT
+                  DELIMITED BY SIZE
+               INTO RECON-RECORD
+           END-STRING
+           WRITE RECON-RECORD
+
+           MOVE SPACES TO RECON-RECORD
+           MOVE WS-BR-DEBITS (WS-BR-IDX) TO WS-DISPLAY-AMOUNT
+           STRING 'BRANCH '
+                  DELIMITED BY SIZE
+                  WS-BR-CODE (WS-BR-IDX)
+                  DELIMITED BY SIZE
+                  ' DEBITS:  '
+                  DELIMITED BY SIZE
+                  WS-DISPLAY-AMOUNT
+                  DELIMITED BY SIZE
+               INTO RECON-RECORD
+           END-STRING
+           WRITE RECON-RECORD
+
+           MOVE SPACES TO RECON-RECORD
+           MOVE WS-BR-NET (WS-BR-IDX) TO WS-DISPLAY-AMOUNT
+           STRING 'BRANCH '
+                  DELIMITED BY SIZE
+                  WS-BR-CODE (WS-BR-IDX)
+                  DELIMITED BY SIZE
+                  ' NET:     '
+                  DELIMITED BY SIZE
+                  WS-DISPLAY-AMOUNT
+                  DELIMITED BY SIZE
+               INTO RECON-RECORD
+           END-STRING
+           WRITE RECON-RECORD
+
+           MOVE SPACES TO RECON-RECORD
+           IF BR-OUT-OF-BAL (WS-BR-IDX)
+               STRING 'BRANCH '
+                      DELIMITED BY SIZE
+                      WS-BR-CODE (WS-BR-IDX)
+                      DELIMITED BY SIZE
+                      ' STATUS:  OUT OF BALANCE'
+                      DELIMITED BY SIZE
+                   INTO RECON-RECORD
+               END-STRING
+           ELSE
+               STRING 'BRANCH '
+                      DELIMITED BY SIZE
+                      WS-BR-CODE (WS-BR-IDX)
+                      DELIMITED BY SIZE
+                      ' STATUS:  BALANCED'
+                      DELIMITED BY SIZE
+                   INTO RECON-RECORD
+               END-STRING
+           END-IF
+           WRITE RECON-RECORD.
+
       *================================================================*
       * FINALIZATION AND SUMMARY                                       *
       *================================================================*
        9000-FINALIZE.
            PERFORM 9100-PRINT-SUMMARY
+           PERFORM 9150-CLOSE-CHECKPOINT
            PERFORM 9200-CLOSE-FILES
            PERFORM 9300-DISPLAY-TOTALS.
 
+       9150-CLOSE-CHECKPOINT.
+           MOVE WS-RESTART-RUN-ID TO CP-RUN-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   DISPLAY 'ERROR REREADING CHECKPOINT FILE: '
+                           WS-CHECKPOINT-STATUS
+               NOT INVALID KEY
+                   SET CP-COMPLETE TO TRUE
+                   REWRITE CHECKPOINT-RECORD
+                   IF NOT CHECKPOINT-OK
+                       DISPLAY 'ERROR CLOSING OUT CHECKPOINT FILE: '
+                               WS-CHECKPOINT-STATUS
+                   END-IF
+           END-READ.
+
        9100-PRINT-SUMMARY.
            IF WS-LINES-PRINTED > 45
                PERFORM 1300-PRINT-HEADERS
@@ -1136,7 +2208,9 @@
            CLOSE REPORT-FILE
            CLOSE AUDIT-FILE
            CLOSE ERROR-FILE
-           CLOSE RECONCILIATION-FILE.
+           CLOSE RECONCILIATION-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE CHECK-REGISTER-FILE.
 
        9300-DISPLAY-TOTALS.
            DISPLAY SPACES
@@ -1167,7 +2241,7 @@
            MOVE WS-NET-ACTIVITY TO WS-DISPLAY-AMOUNT
            DISPLAY ' NET ACTIVITY:      ' WS-DISPLAY-AMOUNT
            DISPLAY '------------------------------------------'
-           DISPLAY ' RECON STATUS:      ' WS-RECON-STATUS
+           DISPLAY ' RECON STATUS:      ' WS-RECON-STATUS-TEXT
            DISPLAY ' ERRORS:            ' WS-ERROR-COUNT
            DISPLAY '=========================================='.
 
@@ -1181,5 +2255,5 @@
            DISPLAY 'REPORT STATUS: ' WS-REPORT-STATUS
            DISPLAY 'AUDIT STATUS:  ' WS-AUDIT-STATUS
            DISPLAY 'ERROR STATUS:  ' WS-ERROR-STATUS
-           DISPLAY 'RECON STATUS:  ' WS-RECON-STATUS
+           DISPLAY 'RECON STATUS:  ' WS-RECON-STATUS-TEXT
            STOP RUN.
